@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DG WORKAREA #2013 - CALENDAR WORKAREA USED FOR DEBLOCKING    *
+      *  THE DATE AND FOR PROCESSING, PLUS THE PRINT LINE FOR THE     *
+      *  BODY OF THE CALENDAR.                                        *
+      *****************************************************************
+       01  W000-WORKAREA.
+           05  W-CURRENT-MONTH         PIC 99.
+           05  W-CURRENT-DAY           PIC 99.
+           05  W-CURRENT-YEAR          PIC 9(4).
+           05  W-DAY-OF-WEEK           PIC 9.
+           05  W-DAY-OF-YEAR           PIC 9(3).
+           05  W-PAGE-NO               PIC 9(4).
+       01  PRINT-LINE                  PIC X(133).
