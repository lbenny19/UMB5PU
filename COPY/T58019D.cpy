@@ -0,0 +1,10 @@
+      *****************************************************************
+      *                 CSV-EXTRACT-CONTROL                           *
+      *  PARAMETER-DRIVEN SWITCH TELLING T58005 WHETHER TO WRITE THE  *
+      *  OPTIONAL CSV EXTRACT OF THE HOLIDAY CHAIN ALONGSIDE THE      *
+      *  PRINTED REPORT.  CALLERS THAT DON'T WANT THE EXTRACT LEAVE   *
+      *  CEC-EXTRACT-SW SPACES/'N'.                                   *
+      *****************************************************************
+       01  CSV-EXTRACT-CONTROL.
+           05  CEC-EXTRACT-SW          PIC X.
+               88  CEC-WRITE-EXTRACT       VALUE 'Y'.
