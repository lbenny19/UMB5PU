@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                    PCD-CONTROL-BLOCK                          *
+      *  DRIVES A SINGLE CALENDAR-BUILD RUN.  PCD-YEAR-FROM/-TO       *
+      *  ALLOW A MULTI-YEAR RUN (ONE CALENDAR SET PRINTED PER YEAR    *
+      *  IN THE RANGE) INSTEAD OF THE SINGLE PCD-EFF-DATE YEAR.       *
+      *****************************************************************
+       01  PCD-CONTROL-BLOCK.
+           05  PCD-EFF-DATE            PIC 9(8).
+           05  PCD-CALENDAR-YEAR       PIC 9(4).
+           05  PCD-YEAR-FROM           PIC 9(4).
+           05  PCD-YEAR-TO             PIC 9(4).
+           05  PCD-FISCAL-START-MO     PIC 99         VALUE 01.
+           05  PCD-CALENDAR-MODE       PIC X.
+               88  PCD-MODE-CALENDAR-YEAR  VALUE 'C'.
+               88  PCD-MODE-FISCAL-YEAR    VALUE 'F'.
+           05  PCD-RETURN-CODE         PIC S9(4)      COMP.
