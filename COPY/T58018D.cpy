@@ -0,0 +1,12 @@
+      *****************************************************************
+      *                 FED-HOLIDAY-INPUT-RECORD                      *
+      *  ONE FEDERAL RESERVE HOLIDAY PER RECORD IN THE PRE-FORMATTED  *
+      *  FEED T58010/T58009 MERGES INTO DCB-HOLIDAY-TABLE (T58015D)   *
+      *  AHEAD OF THE SHELL SORT.  MANUAL DATA ENTRY IS THEN NEEDED   *
+      *  ONLY FOR BANK-SPECIFIC CLOSURES, NOT THE WELL-KNOWN FED      *
+      *  HOLIDAY SCHEDULE.                                            *
+      *****************************************************************
+       01  FED-HOLIDAY-INPUT-RECORD.
+           05  FHR-EFF-DATE            PIC 9(8).
+           05  FHR-DESCRIPTION         PIC X(20).
+           05  FHR-SYMBOL              PIC X.
