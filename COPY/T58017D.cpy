@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                    DTS-AUDIT-LOG-RECORD                       *
+      *  ONE ENTRY PER NON-ZERO DTS RESULT CODE (T58008D) HIT BY ANY  *
+      *  OF THE DATE-SERVICE PROGRAMS (T58006/T58007, T58010/T58009,  *
+      *  T58011).  BUILT BY THE CALLING PROGRAM AND WRITTEN TO THE    *
+      *  SHARED AUDIT FILE BY CALL 'T58021'.                          *
+      *****************************************************************
+       01  DTS-AUDIT-LOG-RECORD.
+           05  DAL-PROGRAM-ID          PIC X(8).
+           05  DAL-BANK-ID             PIC 9(5).
+           05  DAL-INPUT-DATE          PIC 9(8).
+           05  DAL-RESULT-CODE         PIC 9(5).
+           05  DAL-LOG-DATE            PIC 9(8).
+           05  DAL-LOG-TIME            PIC 9(6).
