@@ -0,0 +1,12 @@
+      *****************************************************************
+      *                    BANK-LIST-RECORD                           *
+      *  ONE BANK PER RECORD IN THE MULTI-BANK CALENDAR RUN INPUT     *
+      *  FILE USED BY T58006/T58007.  BLR-BANK-SHORT-NAME LETS THE    *
+      *  DRIVEN RUN PRINT THE RIGHT NAME ON EACH BANK'S CALENDAR      *
+      *  HEADER (4100-PRINT-YEAR-HEADER) WITHOUT A BANK-MASTER LOOKUP *
+      *  THAT DOESN'T EXIST IN THIS SHOP.                             *
+      *****************************************************************
+       01  BANK-LIST-RECORD.
+           05  BLR-BANK-ID             PIC 9(5).
+           05  FILLER                  PIC X.
+           05  BLR-BANK-SHORT-NAME     PIC X(15).
