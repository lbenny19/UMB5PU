@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                  TRANSACTION-CONTROL-BLOCK                    *
+      *****************************************************************
+       01  TRANSACTION-CONTROL-BLOCK.
+           05  TCB-PROGRAM-ID          PIC X(8).
+           05  TCB-TERMINAL-ID         PIC X(8).
+           05  TCB-USER-ID             PIC X(8).
+           05  TCB-RUN-DATE            PIC 9(8).
+           05  TCB-RUN-TIME            PIC 9(6).
+           05  TCB-RETURN-CODE         PIC S9(4)  COMP.
+               88  TCB-RC-NORMAL           VALUE +0000.
+               88  TCB-RC-WARNING          VALUE +0004.
+               88  TCB-RC-ERROR            VALUE +0008.
+           05  TCB-REASON-CODE         PIC X(4).
