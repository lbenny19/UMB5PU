@@ -0,0 +1,6 @@
+      *****************************************************************
+      *                    PCD RESULT LIST                            *
+      *****************************************************************
+       01  PCD-RESULT-LIST.
+           05  PRL-SUCCESS             PIC 9(4)  BINARY VALUE 0000.
+           05  PRL-ERROR               PIC 9(4)  BINARY VALUE 9999.
