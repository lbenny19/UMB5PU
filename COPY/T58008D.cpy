@@ -0,0 +1,11 @@
+      *****************************************************************
+      *                    DATE ROUTINE RESULTS                       *
+      *****************************************************************
+       01  DTS-RESULT-CODES.
+           05  DTR-SUCCESS             PIC 9(5)       VALUE 00000.
+           05  DTR-INVALID-DATE        PIC 9(5)       VALUE 00010.
+           05  DTR-NOT-FOUND           PIC 9(5)       VALUE 00020.
+           05  DTR-DUPLICATE-DATE      PIC 9(5)       VALUE 00030.
+           05  DTR-TABLE-OVERFLOW      PIC 9(5)       VALUE 00040.
+           05  DTR-CHAIN-BREAK         PIC 9(5)       VALUE 00050.
+           05  DTR-GENERAL-ERROR       PIC 9(5)       VALUE 99999.
