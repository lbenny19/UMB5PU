@@ -0,0 +1,23 @@
+      *****************************************************************
+      *              CDMF-ITEM-MAINT-SCREEN-DG                        *
+      *  GENERIC DIALOG WORK AREA SHARED BY THE ITEM-MAINTENANCE      *
+      *  STYLE ONLINE SCREENS.  BATCH PROGRAMS THAT SHARE SCREEN      *
+      *  COPYBOOKS WITH AN ONLINE COUNTERPART (E.G. T58005/T58011)    *
+      *  CARRY THIS AREA IN LINKAGE EVEN WHEN THEY NEVER DRIVE THE    *
+      *  SCREEN, SO THE TWO STAY BINARY-COMPATIBLE.                   *
+      *****************************************************************
+       01  CDMF-ITEM-MAINT-SCREEN-DG.
+           05  CDMF-FUNCTION-CODE      PIC X(2).
+               88  CDMF-FUNC-INQUIRE       VALUE 'IN'.
+               88  CDMF-FUNC-ADD           VALUE 'AD'.
+               88  CDMF-FUNC-CHANGE        VALUE 'CH'.
+           05  CDMF-SCREEN-ID          PIC X(8).
+           05  CDMF-INQUIRY-DATE       PIC 9(8).
+           05  CDMF-BANK-ID            PIC 9(5).
+           05  CDMF-RESULT-STATUS      PIC X(56).
+           05  CDMF-RESULT-SYMBOL      PIC X.
+           05  CDMF-DTS-RESULT-CODE    PIC 9(5).
+           05  CDMF-ERROR-MESSAGE      PIC X(60).
+           05  CDMF-ERROR-SW           PIC X.
+               88  CDMF-ERROR-FOUND        VALUE 'Y'.
+               88  CDMF-NO-ERROR            VALUE 'N'.
