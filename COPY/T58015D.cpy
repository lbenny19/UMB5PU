@@ -0,0 +1,19 @@
+      *****************************************************************
+      *                    DCB-HOLIDAY-TABLE                          *
+      *  HEADER IS 82 BYTES SO THE ENTRY TABLE STARTS AT DISPLACEMENT *
+      *  +83, MATCHING CH-DISP-TO-START-OF-TBL IN T58010/T58009.      *
+      *****************************************************************
+       01  DCB-HOLIDAY-TABLE.
+           05  DHT-BANK-ID             PIC 9(5).
+           05  DHT-ENTRY-COUNT         PIC 9(4)       BINARY.
+           05  DHT-MAX-ENTRIES         PIC 9(4)       BINARY VALUE 2000.
+           05  FILLER                  PIC X(73).
+           05  DHT-ENTRY  OCCURS 1 TO 2000 TIMES
+                          DEPENDING ON DHT-ENTRY-COUNT
+                          INDEXED BY DHT-IDX.
+               10  DHT-DATE            PIC 9(8).
+               10  DHT-DESCRIPTION     PIC X(20).
+               10  DHT-SYMBOL          PIC X.
+               10  DHT-SOURCE          PIC X.
+                   88  DHT-SOURCE-MANUAL   VALUE 'M'.
+                   88  DHT-SOURCE-FED      VALUE 'F'.
