@@ -0,0 +1,10 @@
+      *****************************************************************
+      *                    SPS-DSR-DETAIL-BLOCK                       *
+      *  GENERIC PRINT-LINE / DETAIL-REPORT ACTIVITY BLOCK USED BY    *
+      *  THE DATE-SERVICES-REPORTING (DSR) PRINT ACTIVITIES.          *
+      *****************************************************************
+       01  SPS-DSR-DETAIL-BLOCK.
+           05  SDB-ACTIVITY            PIC 9(9)       BINARY.
+           05  SDB-PCD-FORMAT          PIC 9(9)       BINARY.
+           05  SDB-DETAIL-LINE         PIC X(132).
+           05  SDB-RETURN-CODE         PIC S9(4)      COMP.
