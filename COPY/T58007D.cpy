@@ -0,0 +1,10 @@
+      *****************************************************************
+      *                    DATE ROUTINE ACTIONS                       *
+      *****************************************************************
+       01  DTS-ACTION-CODES.
+           05  DTA-VALIDATE-DATE       PIC 9(4)  BINARY VALUE 0010.
+           05  DTA-NEXT-BUS-DAY        PIC 9(4)  BINARY VALUE 0020.
+           05  DTA-PRIOR-BUS-DAY       PIC 9(4)  BINARY VALUE 0030.
+           05  DTA-HOLIDAY-CHECK       PIC 9(4)  BINARY VALUE 0040.
+           05  DTA-FEDWIRE-CHECK       PIC 9(4)  BINARY VALUE 0050.
+           05  DTA-BUILD-CALENDAR      PIC 9(4)  BINARY VALUE 0060.
