@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                    SHELL SORT INTERFACE                       *
+      *  GENERIC WORK AREA PASSED TO THE SHELL-SORT LOGIC THAT        *
+      *  ORDERS A TABLE IN PLACE STARTING AT A GIVEN DISPLACEMENT.    *
+      *****************************************************************
+       01  W536-SHELL-SORT-DG.
+           05  W536-START-DISP         PIC S9(4)      COMP.
+           05  W536-ENTRY-LENGTH       PIC S9(4)      COMP VALUE +30.
+           05  W536-ENTRY-COUNT        PIC S9(4)      COMP.
+           05  W536-COMPARES           PIC S9(8)      COMP.
+           05  W536-EXCEPTION-COUNT    PIC S9(4)      COMP.
+           05  W536-RETURN-CODE        PIC S9(4)      COMP.
+               88  W536-RC-NORMAL          VALUE +0000.
+               88  W536-RC-OVERFLOW        VALUE +0008.
