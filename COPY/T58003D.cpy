@@ -0,0 +1,21 @@
+      *****************************************************************
+      *                    DCB-HOLIDAY-INDEX                          *
+      *  DCBI-FORMAT CARRIES THE PCD RECORD FORMAT VERSION THE ENTRY  *
+      *  WAS BUILT UNDER (E.G. 2002 LEGACY, 2102 CURRENT) SO A SINGLE *
+      *  IN-MEMORY CHAIN OF THE PCD HOLIDAY INDEX ENTRIES (CC-INDEX-  *
+      *  KEY 'DCB INDEX').  ONE ENTRY PER INDEX RECORD IN THE CHAIN.  *
+      *****************************************************************
+       01  DCB-HOLIDAY-INDEX.
+           05  DCBI-KEY-NAME       PIC X(11)  VALUE 'DCB INDEX  '.
+           05  DCBI-FORMAT             PIC 9(9)       BINARY.
+           05  DCBI-ENTRY-COUNT        PIC 9(4)       BINARY.
+           05  DCBI-ENTRY  OCCURS 1 TO 2000 TIMES
+                           DEPENDING ON DCBI-ENTRY-COUNT
+                           INDEXED BY DCBI-IDX.
+               10  DCBI-SEQ-NO         PIC 9(5).
+               10  DCBI-EFF-DATE       PIC 9(8).
+               10  DCBI-CALC-SEQ-NO    PIC 9(5).
+               10  DCBI-NEXT-SEQ-NO    PIC 9(5).
+               10  DCBI-PRIOR-SEQ-NO   PIC 9(5).
+               10  DCBI-END-OF-CHAIN   PIC X.
+                   88  DCBI-EOC            VALUE 'Y'.
