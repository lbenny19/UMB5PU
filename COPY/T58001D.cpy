@@ -0,0 +1,20 @@
+      *****************************************************************
+      *                    DATE-CONTROL-BLOCK                         *
+      *  RESULT AREA RETURNED BY THE DATE-SERVICES (DTS) ROUTINES     *
+      *  FOR A SINGLE DATE ACTION.                                    *
+      *****************************************************************
+       01  DATE-CONTROL-BLOCK.
+           05  DCB-INPUT-DATE          PIC 9(8).
+           05  DCB-ACTION-CODE         PIC 9(4)       BINARY.
+           05  DCB-RESULT-CODE         PIC 9(5)       BINARY.
+           05  DCB-BUSINESS-DAY-SW     PIC X.
+               88  DCB-IS-BUSINESS-DAY     VALUE 'Y'.
+               88  DCB-NOT-BUSINESS-DAY    VALUE 'N'.
+           05  DCB-HOLIDAY-SW          PIC X.
+               88  DCB-IS-HOLIDAY          VALUE 'Y'.
+               88  DCB-NOT-HOLIDAY         VALUE 'N'.
+           05  DCB-FEDWIRE-SW          PIC X.
+               88  DCB-FEDWIRE-OPEN        VALUE 'Y'.
+               88  DCB-FEDWIRE-CLOSED      VALUE 'N'.
+           05  DCB-SYMBOL              PIC X.
+           05  DCB-BANK-ID             PIC 9(5).
