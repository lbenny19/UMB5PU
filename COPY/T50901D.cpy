@@ -0,0 +1,9 @@
+      *****************************************************************
+      *                    P-BANK-NAME-ADDRESS                        *
+      *****************************************************************
+       01  P-BANK-NAME-ADDRESS.
+           05  PBNA-BANK-ID            PIC 9(5).
+           05  PBNA-BANK-SHORT-NAME    PIC X(15).
+           05  PBNA-BANK-NAME          PIC X(30).
+           05  PBNA-BANK-ADDRESS-1     PIC X(30).
+           05  PBNA-BANK-ADDRESS-2     PIC X(30).
