@@ -0,0 +1,6 @@
+      *****************************************************************
+      *                    PCD ACTION LIST                            *
+      *****************************************************************
+       01  PCD-ACTION-LIST.
+           05  PAL-BUILD-CALENDAR      PIC 9(4)  BINARY VALUE 0100.
+           05  PAL-PRINT-CALENDAR      PIC 9(4)  BINARY VALUE 0200.
