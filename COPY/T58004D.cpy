@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                    DCB-HOLIDAY-CALC                           *
+      *  IN-MEMORY CHAIN OF THE PCD HOLIDAY CALC ENTRIES (CC-CALC-    *
+      *  KEY 'DCB CALC').  ONE ENTRY PER CALC RECORD IN THE CHAIN.    *
+      *****************************************************************
+       01  DCB-HOLIDAY-CALC.
+           05  DCBC-KEY-NAME       PIC X(11)  VALUE 'DCB CALC   '.
+           05  DCBC-FORMAT             PIC 9(9)       BINARY.
+           05  DCBC-ENTRY-COUNT        PIC 9(4)       BINARY.
+           05  DCBC-ENTRY  OCCURS 1 TO 2000 TIMES
+                           DEPENDING ON DCBC-ENTRY-COUNT
+                           INDEXED BY DCBC-IDX.
+               10  DCBC-SEQ-NO         PIC 9(5).
+               10  DCBC-EFF-DATE       PIC 9(8).
+               10  DCBC-SYMBOL         PIC X.
+               10  DCBC-FEDWIRE-SW     PIC X.
+                   88  DCBC-FEDWIRE-OPEN   VALUE 'Y'.
+                   88  DCBC-FEDWIRE-CLOSED VALUE 'N'.
+               10  DCBC-INDEX-SEQ-NO   PIC 9(5).
+               10  DCBC-NEXT-SEQ-NO    PIC 9(5).
+               10  DCBC-PRIOR-SEQ-NO   PIC 9(5).
+               10  DCBC-END-OF-CHAIN   PIC X.
+                   88  DCBC-EOC            VALUE 'Y'.
