@@ -0,0 +1,87 @@
+000100 IDENTIFICATION DIVISION.
+000200* HOGAN OS390
+000300 PROGRAM-ID. T58021.
+000400 AUTHOR.
+000500*CRT*************************************************************
+000600*CRV*      UMB  VERSION 5  RELEASE 0  CST 0  MLU 0              *
+000700*CRT*************************************************************
+000800*CRY*     COPYRIGHT (C) 2026 COMPUTER SCIENCES CORPORATION      *
+000900*CRT*************************************************************
+001000*CRK* UMB5.0.5.0
+002200 DATE-COMPILED.
+002300*****************************************************************
+002400*
+002500* SHARED DTS AUDIT LOG SUBPROGRAM.  EVERY DATE-SERVICE PROGRAM
+002600* THAT HITS A NON-ZERO DTS RESULT CODE (T58007D/T58008D) CALLS
+002700* THIS PROGRAM WITH ONE DTS-AUDIT-LOG-RECORD (T58017D) TO APPEND
+002800* IT TO A SHARED AUDIT FILE, SO THE RESULT-CODE TREND SURVIVES
+002900* PAST THE RUN THAT PRINTED IT.  THE FILE IS OPENED ONCE, ON
+003000* THIS PROGRAM'S FIRST CALL IN THE RUN UNIT, AND STAYS OPEN FOR
+003100* SUBSEQUENT CALLS SINCE WORKING-STORAGE PERSISTS ACROSS CALLS
+003200* TO A NON-INITIAL SUBPROGRAM.
+003300*
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. IBM-370.
+003700 OBJECT-COMPUTER. IBM-370.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT AUDIT-LOG-FILE ASSIGN TO DTSAUDIT
+004100         ORGANIZATION LINE SEQUENTIAL
+004200         FILE STATUS IS W-AUDIT-STATUS.
+004300 DATA DIVISION.
+004400     EJECT
+004500 FILE SECTION.
+004600 FD  AUDIT-LOG-FILE.
+004700 01  AUDIT-LOG-RECORD.
+004800     05  ALR-PROGRAM-ID          PIC X(8).
+004900     05  FILLER                  PIC X.
+005000     05  ALR-BANK-ID             PIC 9(5).
+005100     05  FILLER                  PIC X.
+005200     05  ALR-INPUT-DATE          PIC 9(8).
+005300     05  FILLER                  PIC X.
+005400     05  ALR-RESULT-CODE         PIC 9(5).
+005500     05  FILLER                  PIC X.
+005600     05  ALR-LOG-DATE            PIC 9(8).
+005700     05  FILLER                  PIC X.
+005800     05  ALR-LOG-TIME            PIC 9(6).
+005900     EJECT
+006000 WORKING-STORAGE SECTION.
+006100 01  CC-CHANGE-ID.
+006200     05  CC-CHANGE-ID-BASE           PIC X(9)  VALUE 'UMB505'.
+006300*
+006400 01  W-AUDIT-LOG-CONTROL.
+006500     05  W-AUDIT-STATUS          PIC XX.
+006600         88  W-AUDIT-STATUS-OK       VALUE '00'.
+006700         88  W-AUDIT-STATUS-NOT-FOUND VALUE '35'.
+006800     05  W-FIRST-CALL-SW         PIC X       VALUE 'Y'.
+006900         88  W-FIRST-CALL            VALUE 'Y'.
+007000     EJECT
+007100 LINKAGE SECTION.
+007200*
+007300*                    DTS-AUDIT-LOG-RECORD
+007400 COPY T58017D.
+007500     EJECT
+007600 PROCEDURE DIVISION  USING   DTS-AUDIT-LOG-RECORD.
+007700     EJECT
+007800 0000-MAIN-PROCESS.
+007900     IF W-FIRST-CALL
+008000         PERFORM 1000-OPEN-AUDIT-FILE
+008100         MOVE 'N' TO W-FIRST-CALL-SW
+008200     END-IF.
+008300     PERFORM 2000-WRITE-AUDIT-RECORD.
+008400     GOBACK.
+008500 1000-OPEN-AUDIT-FILE.
+008600     OPEN EXTEND AUDIT-LOG-FILE.
+008700     IF W-AUDIT-STATUS-NOT-FOUND
+008800         OPEN OUTPUT AUDIT-LOG-FILE
+008900     END-IF.
+009000 2000-WRITE-AUDIT-RECORD.
+009100     MOVE DAL-PROGRAM-ID  TO ALR-PROGRAM-ID.
+009200     MOVE DAL-BANK-ID     TO ALR-BANK-ID.
+009300     MOVE DAL-INPUT-DATE  TO ALR-INPUT-DATE.
+009400     MOVE DAL-RESULT-CODE TO ALR-RESULT-CODE.
+009500     MOVE DAL-LOG-DATE    TO ALR-LOG-DATE.
+009600     MOVE DAL-LOG-TIME    TO ALR-LOG-TIME.
+009700     WRITE AUDIT-LOG-RECORD.
+011100 END PROGRAM T58021.
