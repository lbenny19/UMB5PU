@@ -1,6 +1,6 @@
 000100 IDENTIFICATION DIVISION.                                                 
 000200***  CC#=0000112069   19/01/08-16.07   -DEL 00000200          *** C0112069
-000300 PROGRAM-ID. T58010.                                                      
+000300 PROGRAM-ID. T58009.                                                      
 000400 AUTHOR.                                                                  
 000500*CRT*************************************************************         
 000600*CRV*      UMB  VERSION 5  RELEASE 0  CST 4  MLU 0              * C0114518
@@ -10,16 +10,23 @@
 002100*CRT************************************************************* C0111723
 002101*CRK* UMB5.0.4.0                                                  C0114518
 002102***  CC#=0000112070   19/02/06-16.18   -DEL 002102            *** C0114518
-      * pos test add
 002200 DATE-COMPILED.                                                           
 002300*****************************************************************         
 003000 ENVIRONMENT DIVISION.                                                    
 003100 CONFIGURATION SECTION.                                                   
 003200 SOURCE-COMPUTER. IBM-370.                                                
 003300 OBJECT-COMPUTER. IBM-370.                                                
-003400 DATA DIVISION.                                                           
-003500     EJECT                                                                
-003600 WORKING-STORAGE SECTION.                                                 
+003350 INPUT-OUTPUT SECTION.
+003360 FILE-CONTROL.
+003370     SELECT FED-HOLIDAY-FILE ASSIGN TO FEDHOL
+003380         ORGANIZATION LINE SEQUENTIAL
+003390         FILE STATUS IS W-FEDHOL-STATUS.
+003400 DATA DIVISION.
+003410 FILE SECTION.
+003420 FD  FED-HOLIDAY-FILE.
+003430 COPY T58018D. *> FED HOLIDAY FEED MERGED INTO DCB-HOLIDAY-TABLE
+003500     EJECT
+003600 WORKING-STORAGE SECTION.
 003700 01  CC-CHANGE-ID.                                                        
 003800     05  CC-CHANGE-ID-BASE            PIC X(9)  VALUE 'UMB504'.   C0114518
 003801     05  FILLER                       PIC X(9)  VALUE 'C0107421'. C0107421
@@ -27,11 +34,44 @@
 003803     05  FILLER                       PIC X(9)  VALUE 'C0114551'. C0114551
 003900*                                                                         
 004000 01  C-CONSTANTS.                                                         
-004100     05  CH-DISP-TO-START-OF-TBL PIC S9(4)   COMP    VALUE +83.           
-004200*                                                                         
-004201 COPY T58007D. *> *DTS ACTION CODES                                       
-004202 COPY T58008D. *> *DTS RESULT CODES                                       
-004300     EJECT                                                                
+004100     05  CH-DISP-TO-START-OF-TBL PIC S9(4)   COMP    VALUE +83.
+004200*
+004201 COPY T58007D. *> *DTS ACTION CODES
+004202 COPY T58008D. *> *DTS RESULT CODES
+004205*
+004206* WORKAREA FOR THE FED HOLIDAY FEED MERGE DONE BEFORE THE
+004207* CAPACITY CHECK AND SHELL SORT OF DCB-HOLIDAY-TABLE.
+004208 01  W-FEDHOL-STATUS             PIC XX.
+004209     88  W-FEDHOL-STATUS-OK          VALUE '00'.
+004209     88  W-FEDHOL-STATUS-EOF         VALUE '10'.
+004209     88  W-FEDHOL-STATUS-NOT-FOUND   VALUE '35'.
+004210*
+004211* WORKAREA FOR DUPLICATE-DATE DETECTION DONE BEFORE THE SHELL
+004212* SORT OF DCB-HOLIDAY-TABLE.
+004213 01  W-DUP-CHECK-COUNTERS.
+004214     05  W-DUP-COUNT             PIC 9(4)       BINARY.
+004215     05  W-CMP-IDX               PIC 9(4)       BINARY.
+004216*
+004217* WORKAREA FOR RECONCILIATION OF DCB-HOLIDAY-TABLE AGAINST THE
+004218* T58005 CHAIN WALK, DONE AFTER THE SHELL SORT.
+004219 01  W-RECON-COUNTERS.
+004220     05  W-RECON-MISSING-COUNT   PIC 9(4)       BINARY.
+004221     05  W-RECON-MISMATCH-COUNT  PIC 9(4)       BINARY.
+004222     05  W-RECON-FOUND-SW        PIC X          VALUE 'N'.
+004223         88  W-RECON-FOUND               VALUE 'Y'.
+004224*
+004225* WORKAREA FOR TABLE CAPACITY BOUNDS CHECK, DONE BEFORE THE
+004226* SHELL SORT OF DCB-HOLIDAY-TABLE.
+004227 01  W-CAPACITY-CHECK-SW         PIC X          VALUE 'N'.
+004228     88  W-CAPACITY-EXCEEDED         VALUE 'Y'.
+004229*
+004230* WORKAREA FOR THE SHARED DTS AUDIT LOG -- WRITTEN EVERY TIME
+004231* THIS PROGRAM HITS A NON-ZERO DTS RESULT CODE.
+004232 COPY T58017D.
+004233 01  W-AUDIT-WORKAREA.
+004234     05  W-AUDIT-RESULT-CODE     PIC 9(5).
+004235     05  W-AUDIT-DATE            PIC 9(8).
+004300     EJECT
 004400 LOCAL-STORAGE SECTION.                                                   
 004500 01  LOCAL-WORK-AREA.                                                     
 004600     05  LWA-TBL-ENTRIES         PIC  9(4)   BINARY.                      
@@ -44,17 +84,160 @@
 005300*                 DCB-HOLIDAY-TABLE                                       
 005400 COPY T58015D. *> 000000000000000000000000000000000000000000000000        
 005500*                                                                         
-005600*                 SHELL SORT INTERFACE                                    
-005700 COPY U48536D. *> 000000000000000000000000000000000000000000000000        
+005600*                 SHELL SORT INTERFACE
+005700 COPY U48536D. *> 000000000000000000000000000000000000000000000000
 005701*                                                                 C0114551
 005702*                 DATE CONTROL BLOCK                              C0114551
-005703 COPY T58001D. *> 000000000000000000000000000000000000000000000000        
-005800*                                                                         
+005703 COPY T58001D. *> 000000000000000000000000000000000000000000000000
+005704*
+005705*                 DCB-HOLIDAY-CALC (RECONCILIATION CROSS-CHECK SOURCE)
+005706 COPY T58004D. *> 000000000000000000000000000000000000000000000000
+005800*
 005900*                                                                         
 006000     EJECT                                                                
-006100 PROCEDURE DIVISION  USING   TRANSACTION-CONTROL-BLOCK                    
-006200                             DCB-HOLIDAY-TABLE                            
+006100 PROCEDURE DIVISION  USING   TRANSACTION-CONTROL-BLOCK
+006200                             DCB-HOLIDAY-TABLE
 006300                             W536-SHELL-SORT-DG                   C0114551
-006301                             DATE-CONTROL-BLOCK.                  C0114551
-                        
-011100 END PROGRAM T58009.                                                      
+006301                             DATE-CONTROL-BLOCK                   C0114551
+006302                             DCB-HOLIDAY-CALC.
+006310     EJECT
+006320 0000-MAIN-PROCESS.
+006330     PERFORM 1000-INITIALIZE.
+006340     PERFORM 1150-MERGE-FED-HOLIDAYS.
+006331     PERFORM 1100-CHECK-TABLE-CAPACITY.
+006332     IF NOT W-CAPACITY-EXCEEDED
+006333         PERFORM 2000-CHECK-DUPLICATES
+006334         PERFORM 8000-SORT-TABLE
+006335         PERFORM 9000-RECONCILE-WITH-CHAIN THRU 9000-EXIT
+006336     END-IF.
+006360     GOBACK.
+006370 1000-INITIALIZE.
+006380     MOVE ZERO TO TCB-RETURN-CODE.
+006390     MOVE ZERO TO W-DUP-COUNT.
+006391     MOVE ZERO TO W-RECON-MISSING-COUNT.
+006392     MOVE ZERO TO W-RECON-MISMATCH-COUNT.
+006393* DHT-MAX-ENTRIES IS A LINKAGE ITEM -- ITS T58015D VALUE CLAUSE
+006394* IS NOT COMPILER-INITIALIZED AT RUNTIME, SO A CALLER THAT LEFT
+006395* IT AT BINARY ZERO WOULD TRIP THE CAPACITY CHECK ON ANY
+006396* NON-EMPTY TABLE.  DEFAULT IT HERE RATHER THAN TRUST THE COPYBOOK.
+006397     IF DHT-MAX-ENTRIES = ZERO
+006398         MOVE 2000 TO DHT-MAX-ENTRIES
+006399     END-IF.
+006405 1150-MERGE-FED-HOLIDAYS.
+006406     OPEN INPUT FED-HOLIDAY-FILE.
+006407     IF W-FEDHOL-STATUS-OK
+006408         PERFORM UNTIL W-FEDHOL-STATUS-EOF
+006409             READ FED-HOLIDAY-FILE
+006410                 AT END
+006411                     SET W-FEDHOL-STATUS-EOF TO TRUE
+006412                 NOT AT END
+006413                     PERFORM 1160-APPEND-FED-HOLIDAY-ENTRY
+006414             END-READ
+006415         END-PERFORM
+006416         CLOSE FED-HOLIDAY-FILE
+006417     END-IF.
+006418     MOVE DHT-ENTRY-COUNT TO LWA-TBL-ENTRIES.
+006419 1160-APPEND-FED-HOLIDAY-ENTRY.
+006420     IF DHT-ENTRY-COUNT < DHT-MAX-ENTRIES
+006421         ADD 1 TO DHT-ENTRY-COUNT
+006422         MOVE FHR-EFF-DATE    TO DHT-DATE (DHT-ENTRY-COUNT)
+006423         MOVE FHR-DESCRIPTION TO DHT-DESCRIPTION (DHT-ENTRY-COUNT)
+006424         MOVE FHR-SYMBOL      TO DHT-SYMBOL (DHT-ENTRY-COUNT)
+006425         SET DHT-SOURCE-FED (DHT-ENTRY-COUNT) TO TRUE
+006426     ELSE
+006427         DISPLAY 'T58009 FED HOLIDAY FEED ENTRY DROPPED - TABLE '
+006428             'AT CAPACITY ' DHT-MAX-ENTRIES ' DATE '
+006429             FHR-EFF-DATE ' RESULT ' DTR-TABLE-OVERFLOW
+006430         MOVE DTR-TABLE-OVERFLOW TO W-AUDIT-RESULT-CODE
+006431         MOVE FHR-EFF-DATE TO W-AUDIT-DATE
+006432         PERFORM 9600-LOG-DTS-AUDIT-ENTRY
+006433     END-IF.
+006394 1100-CHECK-TABLE-CAPACITY.
+006395     IF LWA-TBL-ENTRIES > DHT-MAX-ENTRIES
+006396         SET TCB-RC-ERROR TO TRUE
+006397         SET W-CAPACITY-EXCEEDED TO TRUE
+006398         DISPLAY 'T58009 HOLIDAY TABLE OVERFLOW - ENTRY COUNT '
+006399             LWA-TBL-ENTRIES ' EXCEEDS MAX ' DHT-MAX-ENTRIES
+006400             ' RESULT ' DTR-TABLE-OVERFLOW
+006401             '- SHELL SORT NOT PERFORMED'
+006402         MOVE DTR-TABLE-OVERFLOW TO W-AUDIT-RESULT-CODE
+006403         MOVE ZERO TO W-AUDIT-DATE
+006404         PERFORM 9600-LOG-DTS-AUDIT-ENTRY
+006405     END-IF.
+006400 2000-CHECK-DUPLICATES.
+006410     PERFORM VARYING DHT-IDX FROM 2 BY 1
+006420             UNTIL DHT-IDX > DHT-ENTRY-COUNT
+006430         PERFORM VARYING W-CMP-IDX FROM 1 BY 1
+006440                 UNTIL W-CMP-IDX >= DHT-IDX
+006450             IF DHT-DATE (DHT-IDX) = DHT-DATE (W-CMP-IDX)
+006460                 PERFORM 2100-FLAG-DUPLICATE
+006470             END-IF
+006480         END-PERFORM
+006490     END-PERFORM.
+006500 2100-FLAG-DUPLICATE.
+006510     ADD 1 TO W-DUP-COUNT.
+006520     SET TCB-RC-WARNING TO TRUE.
+006530     DISPLAY 'T58009 DUPLICATE HOLIDAY DATE ' DHT-DATE (DHT-IDX)
+006540         ' AT ENTRIES ' W-CMP-IDX ' AND ' DHT-IDX.
+006545     MOVE DTR-DUPLICATE-DATE TO W-AUDIT-RESULT-CODE.
+006546     MOVE DHT-DATE (DHT-IDX) TO W-AUDIT-DATE.
+006547     PERFORM 9600-LOG-DTS-AUDIT-ENTRY.
+006550 8000-SORT-TABLE.
+006560     MOVE CH-DISP-TO-START-OF-TBL TO W536-START-DISP.
+006570     MOVE DHT-ENTRY-COUNT TO W536-ENTRY-COUNT.
+006580     CALL 'U48536' USING TRANSACTION-CONTROL-BLOCK
+006590         DCB-HOLIDAY-TABLE
+006600         W536-SHELL-SORT-DG.
+006610 9000-RECONCILE-WITH-CHAIN.
+006620     IF DCBC-ENTRY-COUNT = ZERO
+006630         GO TO 9000-EXIT
+006640     END-IF.
+006650     PERFORM VARYING DHT-IDX FROM 1 BY 1
+006660             UNTIL DHT-IDX > DHT-ENTRY-COUNT
+006670         PERFORM 9100-FIND-CHAIN-ENTRY
+006680         IF NOT W-RECON-FOUND
+006690             PERFORM 9200-FLAG-MISSING-FROM-CHAIN
+006700         ELSE
+006710             IF DCBC-SYMBOL (DCBC-IDX) NOT = DHT-SYMBOL (DHT-IDX)
+006720                 PERFORM 9300-FLAG-SYMBOL-MISMATCH
+006730             END-IF
+006740         END-IF
+006750     END-PERFORM.
+006760 9000-EXIT.
+006770     EXIT.
+006780 9100-FIND-CHAIN-ENTRY.
+006790     MOVE 'N' TO W-RECON-FOUND-SW.
+006800     PERFORM VARYING DCBC-IDX FROM 1 BY 1
+006810             UNTIL DCBC-IDX > DCBC-ENTRY-COUNT
+006820                OR W-RECON-FOUND
+006830         IF DCBC-EFF-DATE (DCBC-IDX) = DHT-DATE (DHT-IDX)
+006840             MOVE 'Y' TO W-RECON-FOUND-SW
+006850         END-IF
+006860     END-PERFORM.
+006870 9200-FLAG-MISSING-FROM-CHAIN.
+006880     ADD 1 TO W-RECON-MISSING-COUNT.
+006890     SET TCB-RC-WARNING TO TRUE.
+006900     DISPLAY 'T58009 TABLE ENTRY NOT IN CHAIN - DATE '
+006910         DHT-DATE (DHT-IDX) ' RESULT ' DTR-NOT-FOUND.
+006915     MOVE DTR-NOT-FOUND TO W-AUDIT-RESULT-CODE.
+006916     MOVE DHT-DATE (DHT-IDX) TO W-AUDIT-DATE.
+006917     PERFORM 9600-LOG-DTS-AUDIT-ENTRY.
+006920 9300-FLAG-SYMBOL-MISMATCH.
+006930     ADD 1 TO W-RECON-MISMATCH-COUNT.
+006940     SET TCB-RC-WARNING TO TRUE.
+006950     DISPLAY 'T58009 SYMBOL MISMATCH - DATE ' DHT-DATE (DHT-IDX)
+006960         ' TABLE=' DHT-SYMBOL (DHT-IDX)
+006970         ' CHAIN=' DCBC-SYMBOL (DCBC-IDX)
+006980         ' RESULT ' DTR-GENERAL-ERROR.
+006985     MOVE DTR-GENERAL-ERROR TO W-AUDIT-RESULT-CODE.
+006986     MOVE DHT-DATE (DHT-IDX) TO W-AUDIT-DATE.
+006987     PERFORM 9600-LOG-DTS-AUDIT-ENTRY.
+006990 9600-LOG-DTS-AUDIT-ENTRY.
+006991     MOVE TCB-PROGRAM-ID   TO DAL-PROGRAM-ID.
+006992     MOVE DHT-BANK-ID      TO DAL-BANK-ID.
+006993     MOVE W-AUDIT-DATE     TO DAL-INPUT-DATE.
+006994     MOVE W-AUDIT-RESULT-CODE TO DAL-RESULT-CODE.
+006995     MOVE TCB-RUN-DATE     TO DAL-LOG-DATE.
+006996     MOVE TCB-RUN-TIME     TO DAL-LOG-TIME.
+006997     CALL 'T58021' USING DTS-AUDIT-LOG-RECORD.
+011100 END PROGRAM T58009.
