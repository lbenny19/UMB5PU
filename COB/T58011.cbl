@@ -0,0 +1,304 @@
+000100 IDENTIFICATION DIVISION.
+000200* HOGAN OS390
+000300 PROGRAM-ID. T58011.
+000400 AUTHOR.
+000500*CRT*************************************************************
+000600*CRV*      UMB  VERSION 5  RELEASE 0  CST 0  MLU 0              *
+000700*CRT*************************************************************
+000800*CRY*     COPYRIGHT (C) 2026 COMPUTER SCIENCES CORPORATION      *
+000900*CRT*************************************************************
+001000*CRK* UMB5.0.5.0
+002200 DATE-COMPILED.
+002300*****************************************************************
+002400*
+002500* ONLINE SINGLE-DATE HOLIDAY/BUSINESS-DAY INQUIRY TRANSACTION.
+002600* KEYS OFF THE SAME DCB-HOLIDAY-INDEX/CALC LOOKUPS T58005 CHASES
+002700* IN BATCH, VIA THE T58001 DATE-SERVICES CALL T58006/T58007 USE,
+002800* SO A TELLER OR LOAN OPS USER CAN GET A DATE'S DTS STATUS
+002900* IMMEDIATELY INSTEAD OF WAITING ON THE NEXT CALENDAR PRINT RUN.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-370.
+003400 OBJECT-COMPUTER. IBM-370.
+003500 DATA DIVISION.
+003510     EJECT
+003600 WORKING-STORAGE SECTION.
+003700*
+003800 01  CC-CHANGE-ID.
+003900     05  CC-CHANGE-ID-BASE           PIC X(9)  VALUE 'UMB505'.
+004000*
+004100 01  C-CHARACTER.
+004200     05  CC-E                PIC X           VALUE 'E'.
+004250     05  CC-F                PIC X           VALUE 'F'.
+004300     05  CC-H                PIC X           VALUE 'H'.
+004400     05  CC-N                PIC X           VALUE 'N'.
+004500     05  CC-Q                PIC X           VALUE 'Q'.
+004600     05  CC-Y                PIC X           VALUE 'Y'.
+004700*
+004800 01  W-WORKAREA.
+004900     05  W-INQUIRY-YEAR          PIC 9(4).
+005000     05  W-INQUIRY-MONTH         PIC 9(2).
+005100     05  W-INQUIRY-DAY           PIC 9(2).
+005200     05  W-INQUIRY-QTR           PIC 9.
+005300     05  W-QTR-START-MONTH       PIC 9(2).
+005400     05  W-QTR-END-MONTH         PIC 9(2).
+005500     05  W-SCAN-DATE             PIC 9(8).
+005600     05  W-SCAN-INTEGER          PIC 9(9).
+005700     05  W-YEAR-START-DATE       PIC 9(8).
+005800     05  W-YEAR-END-DATE         PIC 9(8).
+005900     05  W-QTR-START-DATE        PIC 9(8).
+006000     05  W-QTR-END-DATE          PIC 9(8).
+006100     05  W-FIRST-BUS-OF-YEAR     PIC 9(8).
+006200     05  W-LAST-BUS-OF-YEAR      PIC 9(8).
+006300     05  W-FIRST-BUS-OF-QTR      PIC 9(8).
+006400     05  W-LAST-BUS-OF-QTR       PIC 9(8).
+006500     05  W-FOUND-SW              PIC X       VALUE 'N'.
+006600         88  W-DATE-FOUND            VALUE 'Y'.
+006610     05  W-PERIOD-BOUND-DATE     PIC 9(8).
+006620     05  W-PERIOD-FOUND-DATE     PIC 9(8).
+006630     05  W-RESULT-CODE-DISPLAY   PIC 9(5).
+006635     05  W-STATUS-TRIM-WORK      PIC X(56).
+006636     05  W-STATUS-TRIM-LEN       PIC 9(2).
+006637* SAVE EACH DCB RESULT SWITCH OFF TO THE SIDE RIGHT AFTER ITS OWN
+006638* T58001 CALL -- THE INQUIRY DATE NEEDS A HOLIDAY-CHECK CALL AND
+006639* A SEPARATE FEDWIRE-CHECK CALL, AND 2100-MARK-FIRST-LAST-OF-
+006640* PERIOD REUSES THE SAME DATE-CONTROL-BLOCK FOR ITS OWN SCAN-DATE
+006641* LOOKUPS, SO DCB-HOLIDAY-SW/DCB-BUSINESS-DAY-SW/DCB-FEDWIRE-SW
+006642* CANNOT BE TRUSTED TO STILL HOLD THE INQUIRY DATE'S RESULT BY
+006643* THE TIME ALL THREE ARE NEEDED TOGETHER.
+006644     05  W-HOLIDAY-SW            PIC X.
+006645         88  W-IS-HOLIDAY            VALUE 'Y'.
+006646     05  W-BUSINESS-DAY-SW       PIC X.
+006647         88  W-IS-BUSINESS-DAY       VALUE 'Y'.
+006648     05  W-FEDWIRE-SW            PIC X.
+006649         88  W-FEDWIRE-OPEN          VALUE 'Y'.
+006650         88  W-FEDWIRE-CLOSED        VALUE 'N'.
+006640*
+006650* WORKAREA FOR THE SHARED DTS AUDIT LOG -- WRITTEN EVERY TIME
+006660* THIS PROGRAM HITS A NON-ZERO DTS RESULT CODE.
+006670 COPY T58017D.
+006700     EJECT
+006800 LOCAL-STORAGE SECTION.
+006900 01  W000-WORKAREA.
+007000     05  W011-I              PIC S9(3) COMP-3.
+007100     EJECT
+007200 LINKAGE SECTION.
+007300*
+007400*                    TRANSACTION-CONTROL-BLOCK
+007500 COPY P49000D.
+007600*
+007700*                    DATE-CONTROL-BLOCK
+007800 COPY T58001D.
+007900*
+008000*                    DATE ROUTINE ACTIONS/RESULTS
+008100 COPY T58007D.
+008200 COPY T58008D.
+008300*
+008400*                    ITEM-MAINTENANCE SCREEN WORK AREA
+008500 COPY U48030D.
+008600     EJECT
+008700 SCREEN SECTION.
+008800 01  T58011-INQUIRY-SCREEN.
+008900     05  BLANK SCREEN.
+009000     05  LINE 2  COLUMN 10  VALUE 'HOLIDAY/BUSINESS-DAY INQUIRY'.
+009100     05  LINE 5  COLUMN 10  VALUE 'BANK ID . . . .'.
+009200     05  LINE 5  COLUMN 26  PIC 9(5)   USING CDMF-BANK-ID.
+009300     05  LINE 6  COLUMN 10  VALUE 'INQUIRY DATE .'.
+009400     05  LINE 6  COLUMN 26  PIC 9(8)   USING CDMF-INQUIRY-DATE.
+009500     05  LINE 8  COLUMN 10  VALUE 'STATUS . . . .'.
+009600     05  LINE 8  COLUMN 26  PIC X(56)  USING CDMF-RESULT-STATUS.
+009700     05  LINE 9  COLUMN 10  VALUE 'SYMBOL . . . .'.
+009800     05  LINE 9  COLUMN 26  PIC X      USING CDMF-RESULT-SYMBOL.
+009900     05  LINE 10 COLUMN 10  VALUE 'DTS RESULT . .'.
+010000     05  LINE 10 COLUMN 26  PIC 9(5)   USING CDMF-DTS-RESULT-CODE.
+010100     05  LINE 12 COLUMN 10  PIC X(60)  USING CDMF-ERROR-MESSAGE.
+010200     EJECT
+010300 PROCEDURE DIVISION  USING   TRANSACTION-CONTROL-BLOCK
+010400                             DATE-CONTROL-BLOCK
+010500                             CDMF-ITEM-MAINT-SCREEN-DG.
+010600     EJECT
+010700 0000-MAIN-PROCESS.
+010800     PERFORM 1000-INITIALIZE.
+010900     DISPLAY T58011-INQUIRY-SCREEN.
+011000     ACCEPT  T58011-INQUIRY-SCREEN.
+011100     PERFORM 2000-LOOKUP-DATE-STATUS THRU 2000-EXIT.
+011200     DISPLAY T58011-INQUIRY-SCREEN.
+011300     GOBACK.
+011400 1000-INITIALIZE.
+011500     MOVE ZERO TO TCB-RETURN-CODE.
+011600     SET CDMF-FUNC-INQUIRE TO TRUE.
+011700     SET CDMF-NO-ERROR TO TRUE.
+011800     MOVE SPACES TO CDMF-ERROR-MESSAGE.
+011900     MOVE SPACES TO CDMF-RESULT-STATUS.
+012000     MOVE SPACE TO CDMF-RESULT-SYMBOL.
+012100     MOVE ZERO TO CDMF-DTS-RESULT-CODE.
+012200 2000-LOOKUP-DATE-STATUS.
+012300     MOVE CDMF-INQUIRY-DATE TO DCB-INPUT-DATE.
+012400     MOVE CDMF-BANK-ID      TO DCB-BANK-ID.
+012500     MOVE DTA-HOLIDAY-CHECK TO DCB-ACTION-CODE.
+012600     CALL 'T58001' USING TRANSACTION-CONTROL-BLOCK
+012700         DATE-CONTROL-BLOCK.
+012800     MOVE DCB-RESULT-CODE TO CDMF-DTS-RESULT-CODE.
+012900     IF DCB-RESULT-CODE NOT = DTR-SUCCESS
+013000         SET CDMF-ERROR-FOUND TO TRUE
+013100         SET TCB-RC-WARNING TO TRUE
+013200         MOVE DCB-RESULT-CODE TO W-RESULT-CODE-DISPLAY
+013250         STRING 'DTS ERROR: DCB RESULT VALUE: ' DELIMITED BY SIZE
+013300             W-RESULT-CODE-DISPLAY         DELIMITED BY SIZE
+013400             INTO CDMF-ERROR-MESSAGE
+013410         PERFORM 9600-LOG-DTS-AUDIT-ENTRY
+013500         GO TO 2000-EXIT
+013600     END-IF.
+013610     MOVE DCB-HOLIDAY-SW      TO W-HOLIDAY-SW.
+013620     MOVE DCB-BUSINESS-DAY-SW TO W-BUSINESS-DAY-SW.
+013630     MOVE CDMF-INQUIRY-DATE TO DCB-INPUT-DATE.
+013640     MOVE CDMF-BANK-ID      TO DCB-BANK-ID.
+013650     MOVE DTA-FEDWIRE-CHECK TO DCB-ACTION-CODE.
+013660     CALL 'T58001' USING TRANSACTION-CONTROL-BLOCK
+013670         DATE-CONTROL-BLOCK.
+013680     IF DCB-RESULT-CODE NOT = DTR-SUCCESS
+013690         SET CDMF-ERROR-FOUND TO TRUE
+013700         SET TCB-RC-WARNING TO TRUE
+013710         MOVE DCB-RESULT-CODE TO W-RESULT-CODE-DISPLAY
+013720         STRING 'DTS ERROR: DCB RESULT VALUE: ' DELIMITED BY SIZE
+013730             W-RESULT-CODE-DISPLAY         DELIMITED BY SIZE
+013740             INTO CDMF-ERROR-MESSAGE
+013750         PERFORM 9600-LOG-DTS-AUDIT-ENTRY
+013760         GO TO 2000-EXIT
+013770     END-IF.
+013780     MOVE DCB-FEDWIRE-SW TO W-FEDWIRE-SW.
+013790     MOVE CDMF-INQUIRY-DATE TO W-SCAN-DATE.
+013800     MOVE W-SCAN-DATE (1:4) TO W-INQUIRY-YEAR.
+013810     MOVE W-SCAN-DATE (5:2) TO W-INQUIRY-MONTH.
+013820     MOVE W-SCAN-DATE (7:2) TO W-INQUIRY-DAY.
+013900     IF W-IS-HOLIDAY
+014000         MOVE CC-H TO CDMF-RESULT-SYMBOL
+014100         MOVE 'HOLIDAY' TO CDMF-RESULT-STATUS
+014200     ELSE
+014300         IF W-IS-BUSINESS-DAY
+014310             IF W-FEDWIRE-CLOSED
+014320                 MOVE CC-F TO CDMF-RESULT-SYMBOL
+014330                 MOVE 'BUSINESS DAY (FEDWIRE CLOSED)'
+014340                     TO CDMF-RESULT-STATUS
+014350             ELSE
+014400                 MOVE SPACE TO CDMF-RESULT-SYMBOL
+014500                 MOVE 'BUSINESS DAY' TO CDMF-RESULT-STATUS
+014360             END-IF
+014600         ELSE
+014700             MOVE CC-N TO CDMF-RESULT-SYMBOL
+014800             MOVE 'NON-BUSINESS DAY' TO CDMF-RESULT-STATUS
+014900         END-IF
+015000     END-IF.
+015100     IF W-IS-BUSINESS-DAY
+015200         PERFORM 2100-MARK-FIRST-LAST-OF-PERIOD
+015300     END-IF.
+015400 2000-EXIT.
+015500     EXIT.
+015600 2100-MARK-FIRST-LAST-OF-PERIOD.
+015700     COMPUTE W-INQUIRY-QTR = ((W-INQUIRY-MONTH - 1) / 3) + 1.
+015800     COMPUTE W-QTR-START-MONTH = ((W-INQUIRY-QTR - 1) * 3) + 1.
+015900     COMPUTE W-QTR-END-MONTH   = W-QTR-START-MONTH + 2.
+016000     COMPUTE W-YEAR-START-DATE = W-INQUIRY-YEAR * 10000 + 0101.
+016100     COMPUTE W-YEAR-END-DATE   = W-INQUIRY-YEAR * 10000 + 1231.
+016200     COMPUTE W-QTR-START-DATE  =
+016300         W-INQUIRY-YEAR * 10000 + W-QTR-START-MONTH * 100 + 01.
+016400     PERFORM 2200-LAST-DAY-OF-MONTH.
+016410     MOVE W-YEAR-START-DATE TO W-PERIOD-BOUND-DATE.
+016420     PERFORM 2300-FIND-FIRST-BUS-DAY.
+016430     MOVE W-PERIOD-FOUND-DATE TO W-FIRST-BUS-OF-YEAR.
+016440     MOVE W-YEAR-END-DATE TO W-PERIOD-BOUND-DATE.
+016450     PERFORM 2400-FIND-LAST-BUS-DAY.
+016460     MOVE W-PERIOD-FOUND-DATE TO W-LAST-BUS-OF-YEAR.
+016470     MOVE W-QTR-START-DATE TO W-PERIOD-BOUND-DATE.
+016480     PERFORM 2300-FIND-FIRST-BUS-DAY.
+016490     MOVE W-PERIOD-FOUND-DATE TO W-FIRST-BUS-OF-QTR.
+016495     MOVE W-QTR-END-DATE TO W-PERIOD-BOUND-DATE.
+016497     PERFORM 2400-FIND-LAST-BUS-DAY.
+016499     MOVE W-PERIOD-FOUND-DATE TO W-LAST-BUS-OF-QTR.
+017700     IF CDMF-INQUIRY-DATE = W-FIRST-BUS-OF-YEAR
+017800         OR CDMF-INQUIRY-DATE = W-LAST-BUS-OF-YEAR
+017900         MOVE CC-Y TO CDMF-RESULT-SYMBOL
+017950         PERFORM 2150-APPEND-PERIOD-SUFFIX
+018000         STRING W-STATUS-TRIM-WORK (1:W-STATUS-TRIM-LEN)
+018010             DELIMITED BY SIZE
+018100             ' / FIRST-LAST OF YEAR' DELIMITED BY SIZE
+018200             INTO CDMF-RESULT-STATUS
+018300     ELSE
+018400         IF CDMF-INQUIRY-DATE = W-FIRST-BUS-OF-QTR
+018500             MOVE CC-Q TO CDMF-RESULT-SYMBOL
+018550             PERFORM 2150-APPEND-PERIOD-SUFFIX
+018600             STRING W-STATUS-TRIM-WORK (1:W-STATUS-TRIM-LEN)
+018610                 DELIMITED BY SIZE
+018700                 ' / FIRST OF QUARTER' DELIMITED BY SIZE
+018800                 INTO CDMF-RESULT-STATUS
+018900         END-IF
+019000         IF CDMF-INQUIRY-DATE = W-LAST-BUS-OF-QTR
+019100             MOVE CC-E TO CDMF-RESULT-SYMBOL
+019150             PERFORM 2150-APPEND-PERIOD-SUFFIX
+019200             STRING W-STATUS-TRIM-WORK (1:W-STATUS-TRIM-LEN)
+019210                 DELIMITED BY SIZE
+019300                 ' / LAST OF QUARTER' DELIMITED BY SIZE
+019400                 INTO CDMF-RESULT-STATUS
+019500         END-IF
+019600     END-IF.
+019650 2150-APPEND-PERIOD-SUFFIX.
+019660     MOVE FUNCTION TRIM (CDMF-RESULT-STATUS) TO W-STATUS-TRIM-WORK.
+019670     COMPUTE W-STATUS-TRIM-LEN =
+019680         FUNCTION LENGTH (FUNCTION TRIM (CDMF-RESULT-STATUS)).
+019700 2200-LAST-DAY-OF-MONTH.
+019800     COMPUTE W-SCAN-INTEGER =
+019900         FUNCTION INTEGER-OF-DATE
+020000             (W-INQUIRY-YEAR * 10000 + (W-QTR-END-MONTH + 1) * 100
+020100                 + 01) - 1.
+020200     IF W-QTR-END-MONTH = 12
+020300         COMPUTE W-QTR-END-DATE = W-INQUIRY-YEAR * 10000 + 1231
+020400     ELSE
+020500         COMPUTE W-QTR-END-DATE =
+020600             FUNCTION DATE-OF-INTEGER (W-SCAN-INTEGER)
+020700     END-IF.
+020800 2300-FIND-FIRST-BUS-DAY.
+020900     COMPUTE W-SCAN-INTEGER =
+021000         FUNCTION INTEGER-OF-DATE (W-PERIOD-BOUND-DATE).
+021100     MOVE 'N' TO W-FOUND-SW.
+021200     PERFORM UNTIL W-DATE-FOUND
+021300         COMPUTE W-SCAN-DATE =
+             FUNCTION DATE-OF-INTEGER (W-SCAN-INTEGER)
+021400         PERFORM 2500-CHECK-BUSINESS-DAY
+021500         IF DCB-IS-BUSINESS-DAY
+021600             MOVE W-SCAN-DATE TO W-PERIOD-FOUND-DATE
+021700             SET W-DATE-FOUND TO TRUE
+021800         ELSE
+021900             ADD 1 TO W-SCAN-INTEGER
+022000         END-IF
+022100     END-PERFORM.
+022200 2400-FIND-LAST-BUS-DAY.
+022300     COMPUTE W-SCAN-INTEGER =
+022400         FUNCTION INTEGER-OF-DATE (W-PERIOD-BOUND-DATE).
+022500     MOVE 'N' TO W-FOUND-SW.
+022600     PERFORM UNTIL W-DATE-FOUND
+022700         COMPUTE W-SCAN-DATE =
+             FUNCTION DATE-OF-INTEGER (W-SCAN-INTEGER)
+022800         PERFORM 2500-CHECK-BUSINESS-DAY
+022900         IF DCB-IS-BUSINESS-DAY
+023000             MOVE W-SCAN-DATE TO W-PERIOD-FOUND-DATE
+023100             SET W-DATE-FOUND TO TRUE
+023200         ELSE
+023300             SUBTRACT 1 FROM W-SCAN-INTEGER
+023400         END-IF
+023500     END-PERFORM.
+023400 2500-CHECK-BUSINESS-DAY.
+023500     MOVE W-SCAN-DATE       TO DCB-INPUT-DATE.
+023600     MOVE CDMF-BANK-ID      TO DCB-BANK-ID.
+023700     MOVE DTA-HOLIDAY-CHECK TO DCB-ACTION-CODE.
+023800     CALL 'T58001' USING TRANSACTION-CONTROL-BLOCK
+023900         DATE-CONTROL-BLOCK.
+026500 9600-LOG-DTS-AUDIT-ENTRY.
+026510     MOVE TCB-PROGRAM-ID    TO DAL-PROGRAM-ID.
+026520     MOVE CDMF-BANK-ID      TO DAL-BANK-ID.
+026530     MOVE CDMF-INQUIRY-DATE TO DAL-INPUT-DATE.
+026540     MOVE DCB-RESULT-CODE   TO DAL-RESULT-CODE.
+026550     MOVE TCB-RUN-DATE      TO DAL-LOG-DATE.
+026560     MOVE TCB-RUN-TIME      TO DAL-LOG-TIME.
+026570     CALL 'T58021' USING DTS-AUDIT-LOG-RECORD.
+026600 END PROGRAM T58011.
