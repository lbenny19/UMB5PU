@@ -29,22 +29,40 @@
 002800*                                                                         
 002900* It also print the holiday build chains using PCD 2002 and 2003.         
 003000*                                                                         
-003100 ENVIRONMENT DIVISION.                                                    
-003200 CONFIGURATION SECTION.                                                   
-003300 SOURCE-COMPUTER. IBM-370.                                                
-003400 OBJECT-COMPUTER. IBM-370.                                                
-003500 DATA DIVISION.                                                           
-003600     EJECT                                                                
-003700 WORKING-STORAGE SECTION.                                                 
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-370.
+003400 OBJECT-COMPUTER. IBM-370.
+003410 INPUT-OUTPUT SECTION.
+003420 FILE-CONTROL.
+003430     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+003440         ORGANIZATION LINE SEQUENTIAL
+003450         FILE STATUS IS W-CKPT-STATUS.
+003460     SELECT CSV-EXTRACT-FILE ASSIGN TO CSVEXTR
+003470         ORGANIZATION LINE SEQUENTIAL
+003480         FILE STATUS IS W-CSV-STATUS.
+003500 DATA DIVISION.
+003510     EJECT
+003520 FILE SECTION.
+003530 FD  CHECKPOINT-FILE.
+003540 01  CHECKPOINT-RECORD.
+003550     05  CKPT-LAST-SEQ           PIC 9(5).
+003551     05  CKPT-LAST-CALC-SEQ      PIC 9(5).
+003560 FD  CSV-EXTRACT-FILE.
+003570 01  CSV-EXTRACT-RECORD          PIC X(133).
+003600     EJECT
+003700 WORKING-STORAGE SECTION.
 003800*                                                                         
 003900 01  CC-CHANGE-ID.                                                        
 004000     05  CC-CHANGE-ID-BASE            PIC X(9)  VALUE 'UMB500'.           
 004100*                                                                         
-004200 01  C-BINARY-CONSTANTS    BINARY SYNC.                                   
-004300     05  HOLIDAY-INDEX-FMT      PIC 9(9)        VALUE 2002.               
-004400     05  HOLIDAY-CALC-FMT       PIC 9(9)        VALUE 2003.               
-004500     05  HOLIDAY-TRANSLATE-1911 PIC 9(9)        VALUE 1911.               
-004600     05  SDB-PRINT-1200         PIC 9(9)        VALUE 1200.               
+004200 01  C-BINARY-CONSTANTS    BINARY SYNC.
+004300     05  HOLIDAY-INDEX-FMT      PIC 9(9)        VALUE 2002.
+004400     05  HOLIDAY-CALC-FMT       PIC 9(9)        VALUE 2003.
+004410     05  HOLIDAY-INDEX-FMT-V2   PIC 9(9)        VALUE 2102.
+004420     05  HOLIDAY-CALC-FMT-V2    PIC 9(9)        VALUE 2103.
+004500     05  HOLIDAY-TRANSLATE-1911 PIC 9(9)        VALUE 1911.
+004600     05  SDB-PRINT-1200         PIC 9(9)        VALUE 1200.
 004700 01  H-BINARY-CONSTANTS    BINARY.                                        
 004800     05  FILLER                 PIC 9(9)        VALUE 58009.              
 004900     05  FILLER                 PIC 9(9)        VALUE 58010.              
@@ -54,14 +72,67 @@
 005300     05  FILLER                 PIC XX.                                   
 005400     05  CCP-58010              PIC XX.                                   
 005500*                                                                         
-005600 01  C-CHARACTER-CONSTANTS.                                               
-005700     05  CC-INDEX-KEY        PIC X(11)   VALUE 'DCB INDEX  '.             
-005800     05  CC-CALC-KEY         PIC X(11)   VALUE 'DCB CALC   '.             
-005900*                                                                         
+005600 01  C-CHARACTER-CONSTANTS.
+005700     05  CC-INDEX-KEY        PIC X(11)   VALUE 'DCB INDEX  '.
+005800     05  CC-CALC-KEY         PIC X(11)   VALUE 'DCB CALC   '.
+005850* QUARTER MARKER SYMBOLS, SAME VALUES T58006/T58007 WRITES
+005851* INTO DCB-HOLIDAY-CALC WHEN IT BUILDS THE CHAIN.
+005852     05  CC-SYM-Q            PIC X       VALUE 'Q'.
+005853     05  CC-SYM-E            PIC X       VALUE 'E'.
+005900*
 006000 01  C-DISPLAY-CONSTANTS.                                                 
 006100     05  CD01                PIC 99              VALUE 01.                
 006200     05  CD12                PIC 99              VALUE 12.                
 006300     05  CD31                PIC 99              VALUE 31.                
+006450* PIC X CONSTANTS AND WORKAREAS ADDED FOR CHAIN INTEGRITY
+006460* CHECKING.
+006470 01  W-CHAIN-WALK-COUNTERS.                                               
+006480     05  W-BREAK-COUNT           PIC 9(5)   VALUE ZERO.                   
+006485* EXPECTED FORMAT PAIR FOR THIS RUN, SELECTED FROM
+006486* TCB-REASON-CODE SO ONE PROGRAM COVERS BOTH THE LEGACY AND
+006487* CURRENT PCD RECORD FORMATS.
+006488 01  W-FORMAT-CONTROL.
+006489     05  W-EXPECTED-INDEX-FMT    PIC 9(9).
+006491     05  W-EXPECTED-CALC-FMT     PIC 9(9).
+006492     05  W-FMT-REASON            PIC X(30).
+006493* CHECKPOINT/RESTART WORKAREA. THE CHAIN WALK CHECKPOINTS ITS
+006494* CURRENT DCB INDEX AND DCB CALC KEYS SEPARATELY (THE TWO CHAINS
+006495* RUN ON INDEPENDENT SEQUENCE NUMBERS) EVERY W-CKPT-INTERVAL
+006496* ENTRIES, SO A RERUN SKIPS RE-PRINTING/RE-EXTRACTING INDEX/CALC
+006496* ENTRIES ALREADY WALKED BEFORE THE LAST CHECKPOINT.  VALIDATION
+006496* AND SUMMARY-STAT ACCUMULATION STILL RUN OVER THE FULL CHAIN
+006496* EVERY RUN (NEITHER W-BREAK-COUNT/W-EXC-ENTRY NOR THE SUMMARY
+006496* TOTALS SURVIVE ACROSS RUNS), SO A BREAK FOUND IN AN ALREADY-
+006496* CHECKPOINTED RANGE STILL GETS REPORTED.  THE PERIODIC
+006496* CHECKPOINT WRITE ITSELF IS ALSO GATED ON THE RESTART POINT SO
+006496* A REPLAYED (ALREADY-WALKED) POSITION CAN NEVER REGRESS THE
+006496* ON-DISK CHECKPOINT TO A LOWER SEQUENCE NUMBER.
+006498 01  W-CHECKPOINT-CONTROL.
+006499     05  W-CKPT-STATUS           PIC XX.
+006500         88  W-CKPT-STATUS-OK        VALUE '00'.
+006501         88  W-CKPT-STATUS-NOT-FOUND VALUE '35'.
+006502         88  W-CKPT-STATUS-EOF       VALUE '10'.
+006503     05  W-RESTART-SEQ           PIC 9(5)    VALUE ZERO.
+006504     05  W-RESTART-CALC-SEQ      PIC 9(5)    VALUE ZERO.
+006505     05  W-CKPT-INDEX-SEQ        PIC 9(5)    VALUE ZERO.
+006506     05  W-CKPT-INTERVAL         PIC 9(4)    VALUE 100.
+006507     05  W-CSV-STATUS            PIC XX.
+006508         88  W-CSV-STATUS-OK         VALUE '00'.
+006509         88  W-CSV-STATUS-NOT-FOUND  VALUE '35'.
+006505* CHAIN SUMMARY STATISTICS, ACCUMULATED WHILE WALKING THE CALC
+006506* CHAIN AND PRINTED AS A FOOTER AT END OF RUN.
+006507 01  W-SUMMARY-STATS.
+006508     05  W-SUM-QTR-MARKER-COUNT  PIC 9(5)   VALUE ZERO.
+006509     05  W-SUM-FIRST-EFF-DATE    PIC 9(8)   VALUE ZERO.
+006510     05  W-SUM-LAST-EFF-DATE     PIC 9(8)   VALUE ZERO.
+006511     05  W-SUM-ENTRY-COUNT-DISP  PIC 9(4)   VALUE ZERO.
+006490 01  W-EXCEPTION-TABLE.
+006500     05  W-EXC-COUNT             PIC 9(4)   VALUE ZERO.                   
+006510     05  W-EXC-ENTRY OCCURS 500 TIMES INDEXED BY W-EXC-IDX.               
+006520         10  W-EXC-INDEX-SEQ     PIC 9(5).                                
+006530         10  W-EXC-CALC-SEQ      PIC 9(5).                                
+006540         10  W-EXC-EFF-DATE      PIC 9(8).                                
+006550         10  W-EXC-REASON        PIC X(30).                               
 006400     EJECT                                                                
 006500 LOCAL-STORAGE SECTION.                                                   
 006600*                                                                         
@@ -84,14 +155,362 @@
 008800*                    SPS-PRINT LINE                                       
 008900 COPY I54076D. *> 000000000000000000000000000000000000000000000000        
 009000                                                                          
-009100 COPY U48030D. *> 000000000000000000000000000000000000000000000000        
-009200                                                                          
-009300                                                                          
-009400     EJECT                                                                
-009500 PROCEDURE DIVISION  USING   TRANSACTION-CONTROL-BLOCK                    
-009600                             DCB-HOLIDAY-INDEX                            
-009700                             DCB-HOLIDAY-CALC                             
-009800                             SPS-DSR-DETAIL-BLOCK                         
-009900                             CDMF-ITEM-MAINT-SCREEN-DG.                   
+009100 COPY U48030D. *> 000000000000000000000000000000000000000000000000
+009200*
+009250*                    CSV-EXTRACT-CONTROL (EXTRACT ON/OFF SWITCH)
+009260 COPY T58019D. *> 000000000000000000000000000000000000000000000000
+009300
+009400     EJECT
+009500 PROCEDURE DIVISION  USING   TRANSACTION-CONTROL-BLOCK
+009600                             DCB-HOLIDAY-INDEX
+009700                             DCB-HOLIDAY-CALC
+009800                             SPS-DSR-DETAIL-BLOCK
+009900                             CDMF-ITEM-MAINT-SCREEN-DG
+009950                             CSV-EXTRACT-CONTROL.
 010000     EJECT                                                                                                             
-028700 END PROGRAM T58005.                                                      
+010100 0000-MAIN-PROCESS.
+010110     PERFORM 1000-INITIALIZE.
+010112     PERFORM 1050-READ-RESTART-CHECKPOINT.
+010115     PERFORM 1100-VALIDATE-CHAIN-FORMAT.
+010116     IF CEC-WRITE-EXTRACT
+010117         PERFORM 1120-OPEN-CSV-EXTRACT
+010121     END-IF.
+010120     PERFORM 2000-WALK-INDEX-CHAIN.
+010130     PERFORM 3000-PRINT-EXCEPTION-SECTION.
+010132     PERFORM 3200-PRINT-SUMMARY-FOOTER.
+010133     IF CEC-WRITE-EXTRACT
+010136         CLOSE CSV-EXTRACT-FILE
+010137     END-IF.
+010138     PERFORM 3300-RESET-CHECKPOINT-FILE.
+010140     GOBACK.
+010150 1000-INITIALIZE.
+010160     MOVE ZERO TO W-BREAK-COUNT.
+010170     MOVE ZERO TO W-EXC-COUNT.
+010172     IF TCB-REASON-CODE = '2102'
+010174         MOVE HOLIDAY-INDEX-FMT-V2 TO W-EXPECTED-INDEX-FMT
+010176         MOVE HOLIDAY-CALC-FMT-V2  TO W-EXPECTED-CALC-FMT
+010178     ELSE
+010180         MOVE HOLIDAY-INDEX-FMT TO W-EXPECTED-INDEX-FMT
+010182         MOVE HOLIDAY-CALC-FMT  TO W-EXPECTED-CALC-FMT
+010184     END-IF.
+010183 1050-READ-RESTART-CHECKPOINT.
+010183     MOVE ZERO TO W-RESTART-SEQ.
+010184     MOVE ZERO TO W-RESTART-CALC-SEQ.
+010184     OPEN INPUT CHECKPOINT-FILE.
+010185     IF W-CKPT-STATUS-OK
+010186         PERFORM UNTIL W-CKPT-STATUS-EOF
+010187             READ CHECKPOINT-FILE
+010188                 AT END
+010189                     SET W-CKPT-STATUS-EOF TO TRUE
+010190                 NOT AT END
+010191                     MOVE CKPT-LAST-SEQ TO W-RESTART-SEQ
+010191                     MOVE CKPT-LAST-CALC-SEQ TO W-RESTART-CALC-SEQ
+010192             END-READ
+010193         END-PERFORM
+010194         CLOSE CHECKPOINT-FILE
+010195     END-IF.
+010195     MOVE W-RESTART-SEQ TO W-CKPT-INDEX-SEQ.
+010196     OPEN EXTEND CHECKPOINT-FILE.
+010197     IF W-CKPT-STATUS-NOT-FOUND
+010198         OPEN OUTPUT CHECKPOINT-FILE
+010199     END-IF.
+010186 1100-VALIDATE-CHAIN-FORMAT.
+010187     IF DCBI-FORMAT NOT = W-EXPECTED-INDEX-FMT
+010188             OR DCBC-FORMAT NOT = W-EXPECTED-CALC-FMT
+010189         ADD 1 TO W-BREAK-COUNT
+010190         IF W-EXC-COUNT < 500
+010191             ADD 1 TO W-EXC-COUNT
+010192             SET W-EXC-IDX TO W-EXC-COUNT
+010193             MOVE ZERO TO W-EXC-INDEX-SEQ (W-EXC-IDX)
+010194             MOVE ZERO TO W-EXC-CALC-SEQ (W-EXC-IDX)
+010195             MOVE ZERO TO W-EXC-EFF-DATE (W-EXC-IDX)
+010196             MOVE 'CHAIN FORMAT VERSION MISMATCH'
+010197                 TO W-EXC-REASON (W-EXC-IDX)
+010198         END-IF
+010199     END-IF.
+010200* A RESTARTED RUN (W-RESTART-SEQ/-CALC-SEQ > ZERO) OPENS THE
+010200* EXTRACT FOR EXTEND SO ROWS ALREADY WRITTEN BEFORE THE LAST
+010200* CHECKPOINT SURVIVE; A FRESH RUN STILL OPENS OUTPUT (TRUNCATING
+010200* ANY LEFTOVER FILE) AND WRITES A NEW HEADER.
+010201 1120-OPEN-CSV-EXTRACT.
+010201     IF W-RESTART-SEQ > ZERO OR W-RESTART-CALC-SEQ > ZERO
+010201         OPEN EXTEND CSV-EXTRACT-FILE
+010201         IF W-CSV-STATUS-NOT-FOUND
+010201             OPEN OUTPUT CSV-EXTRACT-FILE
+010201             PERFORM 1150-WRITE-CSV-HEADER
+010201         END-IF
+010201     ELSE
+010201         OPEN OUTPUT CSV-EXTRACT-FILE
+010201         PERFORM 1150-WRITE-CSV-HEADER
+010201     END-IF.
+010201 1150-WRITE-CSV-HEADER.
+010202     MOVE SPACES TO CSV-EXTRACT-RECORD.
+010203     STRING 'TYPE,SEQ,EFF_DATE,SYMBOL,CALC_SEQ,INDEX_SEQ'
+010204         DELIMITED BY SIZE INTO CSV-EXTRACT-RECORD
+010205     END-STRING.
+010206     WRITE CSV-EXTRACT-RECORD.
+010210 2000-WALK-INDEX-CHAIN.
+010211* 2200-VALIDATE-INDEX-TO-CALC RUNS UNCONDITIONALLY FOR EVERY
+010211* ENTRY, EVERY RUN -- A BREAK FOUND IN AN ALREADY-CHECKPOINTED
+010211* RANGE STILL HAS TO SURFACE IN 3000-PRINT-EXCEPTION-SECTION ON
+010211* *THIS* RUN SINCE W-EXC-ENTRY/W-BREAK-COUNT ARE NOT THEMSELVES
+010211* CHECKPOINTED ACROSS RUNS.  ONLY THE PRINT/CSV DETAIL AND THE
+010211* PERIODIC CHECKPOINT WRITE ITSELF ARE GATED ON W-RESTART-SEQ --
+010211* GATING THE CHECKPOINT WRITE TOO KEEPS A RESTARTED RUN'S REPLAY
+010211* OF ALREADY-WALKED POSITIONS FROM OVERWRITING THE ON-DISK
+010211* CHECKPOINT WITH A REGRESSED (LOWER) SEQUENCE NUMBER.
+010190     PERFORM VARYING DCBI-IDX FROM 1 BY 1
+010200             UNTIL DCBI-IDX > DCBI-ENTRY-COUNT
+010220         PERFORM 2200-VALIDATE-INDEX-TO-CALC
+010202         IF DCBI-SEQ-NO (DCBI-IDX) > W-RESTART-SEQ
+010204             PERFORM 2100-PRINT-INDEX-DETAIL
+010205             IF CEC-WRITE-EXTRACT
+010207                 PERFORM 2160-WRITE-INDEX-CSV-ROW
+010209             END-IF
+010206             IF FUNCTION MOD (DCBI-IDX, W-CKPT-INTERVAL) = ZERO
+010208                 PERFORM 2600-WRITE-CHECKPOINT
+010209             END-IF
+010212         END-IF
+010230     END-PERFORM.
+010231     IF DCBI-ENTRY-COUNT > 0
+010232         SET DCBI-IDX TO DCBI-ENTRY-COUNT
+010233         PERFORM 2600-WRITE-CHECKPOINT
+010234     END-IF.
+010240     PERFORM VARYING DCBC-IDX FROM 1 BY 1
+010250             UNTIL DCBC-IDX > DCBC-ENTRY-COUNT
+010267         PERFORM 2370-ACCUMULATE-CHAIN-STATS
+010251         IF DCBC-SEQ-NO (DCBC-IDX) > W-RESTART-CALC-SEQ
+010260             PERFORM 2300-PRINT-CALC-DETAIL
+010263             IF CEC-WRITE-EXTRACT
+010264                 PERFORM 2360-WRITE-CALC-CSV-ROW
+010266             END-IF
+010271             IF FUNCTION MOD (DCBC-IDX, W-CKPT-INTERVAL) = ZERO
+010272                 PERFORM 2650-WRITE-CALC-CHECKPOINT
+010273             END-IF
+010269         END-IF
+010270     END-PERFORM.
+010274     IF DCBC-ENTRY-COUNT > 0
+010275         SET DCBC-IDX TO DCBC-ENTRY-COUNT
+010276         PERFORM 2650-WRITE-CALC-CHECKPOINT
+010277     END-IF.
+010280 2100-PRINT-INDEX-DETAIL.
+010290     MOVE SDB-PRINT-1200 TO SDB-ACTIVITY.
+010300     MOVE DCBI-FORMAT TO SDB-PCD-FORMAT.
+010310     MOVE SPACES TO SDB-DETAIL-LINE.                                      
+010320     STRING CC-INDEX-KEY        DELIMITED BY SIZE                         
+010330         ' SEQ '                DELIMITED BY SIZE                         
+010340         DCBI-SEQ-NO (DCBI-IDX) DELIMITED BY SIZE                         
+010350         ' EFF '                DELIMITED BY SIZE                         
+010360         DCBI-EFF-DATE (DCBI-IDX) DELIMITED BY SIZE                       
+010370         ' CALC-SEQ '           DELIMITED BY SIZE                         
+010380         DCBI-CALC-SEQ-NO (DCBI-IDX) DELIMITED BY SIZE                    
+010390         INTO SDB-DETAIL-LINE                                             
+010400     END-STRING.                                                          
+010410     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+010420         SPS-DSR-DETAIL-BLOCK.
+010425 2160-WRITE-INDEX-CSV-ROW.
+010426     MOVE SPACES TO CSV-EXTRACT-RECORD.
+010427     STRING 'INDEX,'                    DELIMITED BY SIZE
+010428         DCBI-SEQ-NO (DCBI-IDX)         DELIMITED BY SIZE
+010429         ','                            DELIMITED BY SIZE
+010431         DCBI-EFF-DATE (DCBI-IDX)       DELIMITED BY SIZE
+010432         ','                            DELIMITED BY SIZE
+010433         ','                            DELIMITED BY SIZE
+010434         DCBI-CALC-SEQ-NO (DCBI-IDX)    DELIMITED BY SIZE
+010435         ','                            DELIMITED BY SIZE
+010436         DCBI-SEQ-NO (DCBI-IDX)         DELIMITED BY SIZE
+010437         INTO CSV-EXTRACT-RECORD
+010438     END-STRING.
+010439     WRITE CSV-EXTRACT-RECORD.
+010430 2200-VALIDATE-INDEX-TO-CALC.
+010440     MOVE ZERO TO W005-I.                                                 
+010450     PERFORM VARYING DCBC-IDX FROM 1 BY 1                                 
+010460             UNTIL DCBC-IDX > DCBC-ENTRY-COUNT                            
+010470         IF DCBC-SEQ-NO (DCBC-IDX) =                                      
+010480                 DCBI-CALC-SEQ-NO (DCBI-IDX)                              
+010490             MOVE 1 TO W005-I                                             
+010500             IF DCBC-INDEX-SEQ-NO (DCBC-IDX) NOT =                        
+010510                     DCBI-SEQ-NO (DCBI-IDX)                               
+010520                 PERFORM 2400-LOG-EXCEPTION                               
+010530             END-IF                                                       
+010540         END-IF                                                           
+010550     END-PERFORM.                                                         
+010560     IF W005-I = 0                                                        
+010570         PERFORM 2400-LOG-EXCEPTION                                       
+010580     END-IF.                                                              
+010590 2400-LOG-EXCEPTION.                                                      
+010600     ADD 1 TO W-BREAK-COUNT.                                              
+010610     IF W-EXC-COUNT < 500                                                 
+010620         ADD 1 TO W-EXC-COUNT                                             
+010630         SET W-EXC-IDX TO W-EXC-COUNT                                     
+010640         MOVE DCBI-SEQ-NO (DCBI-IDX)                                      
+010650             TO W-EXC-INDEX-SEQ (W-EXC-IDX)                               
+010660         MOVE DCBI-CALC-SEQ-NO (DCBI-IDX)                                 
+010670             TO W-EXC-CALC-SEQ (W-EXC-IDX)                                
+010680         MOVE DCBI-EFF-DATE (DCBI-IDX)                                    
+010690             TO W-EXC-EFF-DATE (W-EXC-IDX)                                
+010700         IF W005-I = 0                                                    
+010710             MOVE 'CALC ENTRY NOT FOUND'                                  
+010720                 TO W-EXC-REASON (W-EXC-IDX)                              
+010730         ELSE                                                             
+010740             MOVE 'INDEX/CALC BACK-PTR MISMATCH'                          
+010750                 TO W-EXC-REASON (W-EXC-IDX)                              
+010760         END-IF                                                           
+010770     END-IF.                                                              
+010780 2300-PRINT-CALC-DETAIL.
+010790     MOVE SDB-PRINT-1200 TO SDB-ACTIVITY.
+010800     MOVE DCBC-FORMAT TO SDB-PCD-FORMAT. 
+010810     MOVE SPACES TO SDB-DETAIL-LINE.                                      
+010820     STRING CC-CALC-KEY         DELIMITED BY SIZE                         
+010830         ' SEQ '                DELIMITED BY SIZE                         
+010840         DCBC-SEQ-NO (DCBC-IDX) DELIMITED BY SIZE                         
+010850         ' EFF '                DELIMITED BY SIZE                         
+010860         DCBC-EFF-DATE (DCBC-IDX) DELIMITED BY SIZE                       
+010870         ' SYM '                DELIMITED BY SIZE                         
+010880         DCBC-SYMBOL (DCBC-IDX) DELIMITED BY SIZE                         
+010890         INTO SDB-DETAIL-LINE                                             
+010900     END-STRING.                                                          
+010910     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+010920         SPS-DSR-DETAIL-BLOCK.
+010922 2360-WRITE-CALC-CSV-ROW.
+010923     MOVE SPACES TO CSV-EXTRACT-RECORD.
+010924     STRING 'CALC,'                     DELIMITED BY SIZE
+010926         DCBC-SEQ-NO (DCBC-IDX)         DELIMITED BY SIZE
+010927         ','                            DELIMITED BY SIZE
+010928         DCBC-EFF-DATE (DCBC-IDX)       DELIMITED BY SIZE
+010929         ','                            DELIMITED BY SIZE
+010931         DCBC-SYMBOL (DCBC-IDX)         DELIMITED BY SIZE
+010932         ','                            DELIMITED BY SIZE
+010933         DCBC-SEQ-NO (DCBC-IDX)         DELIMITED BY SIZE
+010934         ','                            DELIMITED BY SIZE
+010935         DCBC-INDEX-SEQ-NO (DCBC-IDX)   DELIMITED BY SIZE
+010936         INTO CSV-EXTRACT-RECORD
+010937     END-STRING.
+010938     WRITE CSV-EXTRACT-RECORD.
+010939 2370-ACCUMULATE-CHAIN-STATS.
+010940     IF DCBC-IDX = 1
+010941         MOVE DCBC-EFF-DATE (DCBC-IDX) TO W-SUM-FIRST-EFF-DATE
+010942     END-IF.
+010943     MOVE DCBC-EFF-DATE (DCBC-IDX) TO W-SUM-LAST-EFF-DATE.
+010944     IF DCBC-SYMBOL (DCBC-IDX) = CC-SYM-Q
+010945             OR DCBC-SYMBOL (DCBC-IDX) = CC-SYM-E
+010946         ADD 1 TO W-SUM-QTR-MARKER-COUNT
+010947     END-IF.
+010925 2600-WRITE-CHECKPOINT.
+010926     MOVE DCBI-SEQ-NO (DCBI-IDX) TO CKPT-LAST-SEQ.
+010926     MOVE DCBI-SEQ-NO (DCBI-IDX) TO W-CKPT-INDEX-SEQ.
+010926     MOVE W-RESTART-CALC-SEQ TO CKPT-LAST-CALC-SEQ.
+010927     WRITE CHECKPOINT-RECORD.
+010928* CHECKPOINT IS CLEARED ONLY ON A FULL, SUCCESSFUL WALK
+010929* (3300-RESET-CHECKPOINT-FILE, CALLED FROM 0000-MAIN-PROCESS
+010929* JUST BEFORE GOBACK) SO A RUN THAT ABENDS MID-WALK LEAVES THE
+010929* LAST PERIODIC CHECKPOINT WRITTEN ABOVE INTACT FOR THE NEXT
+010929* RUN TO RESTART FROM.
+010930  2650-WRITE-CALC-CHECKPOINT.
+010931     MOVE W-CKPT-INDEX-SEQ TO CKPT-LAST-SEQ.
+010932     MOVE DCBC-SEQ-NO (DCBC-IDX) TO CKPT-LAST-CALC-SEQ.
+010933     WRITE CHECKPOINT-RECORD.
+010929 3300-RESET-CHECKPOINT-FILE.
+010929     CLOSE CHECKPOINT-FILE.
+010929     OPEN OUTPUT CHECKPOINT-FILE.
+010929     CLOSE CHECKPOINT-FILE.
+010930 3000-PRINT-EXCEPTION-SECTION.
+010940     MOVE SPACES TO SDB-DETAIL-LINE.                                      
+010950     STRING 'HOLIDAY CHAIN INTEGRITY EXCEPTIONS'                          
+010960         DELIMITED BY SIZE INTO SDB-DETAIL-LINE                           
+010970     END-STRING.                                                          
+010980     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK                        
+010990         SPS-DSR-DETAIL-BLOCK.                                            
+011000     IF W-EXC-COUNT = 0                                                   
+011010         MOVE SPACES TO SDB-DETAIL-LINE                                   
+011020         STRING 'NO CHAIN BREAKS FOUND'                                   
+011030             DELIMITED BY SIZE INTO SDB-DETAIL-LINE                       
+011040         END-STRING                                                       
+011050         CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK                    
+011060             SPS-DSR-DETAIL-BLOCK                                         
+011070     ELSE
+011080         PERFORM VARYING W-EXC-IDX FROM 1 BY 1
+011090                 UNTIL W-EXC-IDX > W-EXC-COUNT
+011100             PERFORM 3100-PRINT-ONE-EXCEPTION
+011110         END-PERFORM
+011115         IF W-BREAK-COUNT > W-EXC-COUNT
+011116             PERFORM 3150-PRINT-TRUNCATION-NOTE
+011117         END-IF
+011120     END-IF.
+011130     MOVE SPACES TO SDB-DETAIL-LINE.                                      
+011140     STRING 'TOTAL CHAIN BREAKS: ' DELIMITED BY SIZE                      
+011150         W-BREAK-COUNT           DELIMITED BY SIZE                        
+011160         INTO SDB-DETAIL-LINE                                             
+011170     END-STRING.                                                          
+011180     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK                        
+011190         SPS-DSR-DETAIL-BLOCK.                                            
+011200 3100-PRINT-ONE-EXCEPTION.                                                
+011210     MOVE SPACES TO SDB-DETAIL-LINE.                                      
+011220     STRING 'INDEX SEQ '         DELIMITED BY SIZE                        
+011230         W-EXC-INDEX-SEQ (W-EXC-IDX) DELIMITED BY SIZE                    
+011240         ' CALC SEQ '            DELIMITED BY SIZE                        
+011250         W-EXC-CALC-SEQ (W-EXC-IDX) DELIMITED BY SIZE                     
+011260         ' EFF '                 DELIMITED BY SIZE                        
+011270         W-EXC-EFF-DATE (W-EXC-IDX) DELIMITED BY SIZE                     
+011280         ' - '                   DELIMITED BY SIZE                        
+011290         W-EXC-REASON (W-EXC-IDX) DELIMITED BY SIZE                       
+011300         INTO SDB-DETAIL-LINE                                             
+011310     END-STRING.                                                          
+011320     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011330         SPS-DSR-DETAIL-BLOCK.
+011331 3150-PRINT-TRUNCATION-NOTE.
+011332     MOVE SPACES TO SDB-DETAIL-LINE.
+011333     STRING 'EXCEPTION DETAIL TRUNCATED AT 500 OF '
+011334                                         DELIMITED BY SIZE
+011335         W-BREAK-COUNT                   DELIMITED BY SIZE
+011336         ' TOTAL BREAKS - SEE BREAK COUNT BELOW'
+011337                                         DELIMITED BY SIZE
+011338         INTO SDB-DETAIL-LINE
+011339     END-STRING.
+011339     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011340         SPS-DSR-DETAIL-BLOCK.
+011340 3200-PRINT-SUMMARY-FOOTER.
+011350     MOVE DCBC-ENTRY-COUNT TO W-SUM-ENTRY-COUNT-DISP.
+011360     MOVE SPACES TO SDB-DETAIL-LINE.
+011370     STRING 'CHAIN SUMMARY' DELIMITED BY SIZE
+011380         INTO SDB-DETAIL-LINE
+011390     END-STRING.
+011400     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011410         SPS-DSR-DETAIL-BLOCK.
+011420     MOVE SPACES TO SDB-DETAIL-LINE.
+011430     STRING 'TOTAL HOLIDAY ENTRIES CHAINED: ' DELIMITED BY SIZE
+011440         W-SUM-ENTRY-COUNT-DISP              DELIMITED BY SIZE
+011450         INTO SDB-DETAIL-LINE
+011460     END-STRING.
+011470     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011480         SPS-DSR-DETAIL-BLOCK.
+011490     MOVE SPACES TO SDB-DETAIL-LINE.
+011500     STRING 'QUARTER MARKERS (Q/E) ENCOUNTERED: '
+011505         DELIMITED BY SIZE
+011510         W-SUM-QTR-MARKER-COUNT               DELIMITED BY SIZE
+011520         INTO SDB-DETAIL-LINE
+011530     END-STRING.
+011540     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011550         SPS-DSR-DETAIL-BLOCK.
+011560     MOVE SPACES TO SDB-DETAIL-LINE.
+011570     STRING 'CHAIN BREAKS FOUND: ' DELIMITED BY SIZE
+011580         W-BREAK-COUNT           DELIMITED BY SIZE
+011590         INTO SDB-DETAIL-LINE
+011600     END-STRING.
+011610     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011620         SPS-DSR-DETAIL-BLOCK.
+011630     MOVE SPACES TO SDB-DETAIL-LINE.
+011640     STRING 'FIRST EFFECTIVE DATE IN CHAIN: ' DELIMITED BY SIZE
+011650         W-SUM-FIRST-EFF-DATE                DELIMITED BY SIZE
+011660         INTO SDB-DETAIL-LINE
+011670     END-STRING.
+011680     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011690         SPS-DSR-DETAIL-BLOCK.
+011700     MOVE SPACES TO SDB-DETAIL-LINE.
+011710     STRING 'LAST EFFECTIVE DATE IN CHAIN: ' DELIMITED BY SIZE
+011720         W-SUM-LAST-EFF-DATE                DELIMITED BY SIZE
+011730         INTO SDB-DETAIL-LINE
+011740     END-STRING.
+011750     CALL 'I54076' USING TRANSACTION-CONTROL-BLOCK
+011760         SPS-DSR-DETAIL-BLOCK.
+028700 END PROGRAM T58005.
