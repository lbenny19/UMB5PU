@@ -1,7 +1,7 @@
 000100 IDENTIFICATION DIVISION.                                                 
 000200* HOGAN OS390                                                             
-000300 PROGRAM-ID. T58005.                                                      
-000400 AUTHOR. Liya susan                                                                 
+000300 PROGRAM-ID. T58007.
+000400 AUTHOR.
 000500*CRT*************************************************************         
 000600*CRV*      UMB  VERSION 5  RELEASE 0  CST 0  MLU 0              *         
 000700*CRT*************************************************************         
@@ -24,11 +24,21 @@
 002800 CONFIGURATION SECTION.                                                   
 002900 SOURCE-COMPUTER. IBM-370.                                                
 003000 OBJECT-COMPUTER. IBM-370.                                                
-003100 INPUT-OUTPUT SECTION.                                                    
-003200 FILE-CONTROL.                                                            
-003300 I-O-CONTROL.                                                             
-003400 DATA DIVISION.                                                           
-003500     EJECT                                                                
+003100 INPUT-OUTPUT SECTION.
+003150 FILE-CONTROL.
+003160     SELECT CALENDAR-REPORT-FILE ASSIGN TO CALRPT
+003170         ORGANIZATION LINE SEQUENTIAL.
+003180     SELECT BANK-LIST-FILE ASSIGN TO BANKLIST
+003190         ORGANIZATION LINE SEQUENTIAL
+003200         FILE STATUS IS W-BANKLIST-STATUS.
+003300 I-O-CONTROL.
+003400 DATA DIVISION.
+003410 FILE SECTION.
+003420 FD  CALENDAR-REPORT-FILE.
+003430 01  CALENDAR-REPORT-RECORD      PIC X(133).
+003440 FD  BANK-LIST-FILE.
+003450 COPY T58020D. *> BANK LIST DRIVING A MULTI-BANK CALENDAR RUN
+003500     EJECT
 003600 WORKING-STORAGE SECTION.                                                 
 003700*                                                                         
 003800 01  CC-CHANGE-ID.                                                        
@@ -87,7 +97,8 @@
 009100     05  CC-Q                PIC X           VALUE 'Q'.                   
 009200     05  CC-T                PIC X           VALUE 'T'.                   
 009300     05  CC-Y                PIC X           VALUE 'Y'.                   
-009400     05  CC-P                PIC X           VALUE 'P'.                   
+009400     05  CC-P                PIC X           VALUE 'P'.
+009450     05  CC-F                PIC X           VALUE 'F'.
 009500     05  CC-END              PIC XXX         VALUE 'END'.                 
 009600*                                                                         
 009700 01  C-MONTH-TABLE.                                                       
@@ -171,11 +182,89 @@
 017500         10  FILLER          PIC X(31)       VALUE 'OCTOBER'.             
 017600         10  FILLER          PIC X(32)       VALUE 'NOVEMBER'.            
 017700         10  FILLER          PIC X(8)        VALUE 'DECEMBER'.            
-017800     05  C-RESULT-ERROR.                                                  
+017750     05  C-SYMBOL-LINE3.
+017760         10  FILLER          PIC X(34)       VALUE
+017770             ' F = FEDWIRE/SETTLEMENT HOLIDAY   '.
+017780         10  FILLER          PIC X(39)       VALUE
+017790             'FY/FQ/FE = FEDWIRE + FIRST/LAST BUS DAY'.
+017800     05  C-RESULT-ERROR.
 017900         10  FILLER          PIC X(48)       VALUE SPACES.                
 018000         10  FILLER          PIC X(34)       VALUE                        
 018100             'DTS ERROR: DCB RESULT VALUE: 99999'.                        
 018200     EJECT                                                                
+006440* MULTI-BANK BATCH RUN CONTROL. WHEN A BANK LIST FILE IS PRESENT
+006441* THE PROGRAM LOOPS THE CALENDAR BUILD OVER EVERY BANK ID IN THE
+006442* FILE INSTEAD OF THE SINGLE BANK PASSED ON LINKAGE.
+006443 01  W-BANK-LIST-CONTROL.
+006444     05  W-BANKLIST-STATUS      PIC XX.
+006445         88  W-BANKLIST-STATUS-OK        VALUE '00'.
+006446         88  W-BANKLIST-STATUS-EOF       VALUE '10'.
+006447         88  W-BANKLIST-STATUS-NOT-FOUND VALUE '35'.
+006448     05  W-MULTI-BANK-SW        PIC X       VALUE 'N'.
+006449         88  W-MULTI-BANK-MODE           VALUE 'Y'.
+006450* WORKAREA FOR MULTI-YEAR CALENDAR BUILD AND FOR THE DAY-BY-DAY
+006460* BUSINESS/HOLIDAY MARKING PASS.
+006470 01  W-CAL-CONTROL.                                                       
+006480     05  W-YEAR                 PIC 9(4).                                 
+006490     05  W-YEAR-FROM            PIC 9(4).                                 
+006500     05  W-YEAR-TO              PIC 9(4).                                 
+006510     05  W-MONTH                PIC 99.                                   
+006520     05  W-DAY                  PIC 99.                                   
+006530     05  W-DAY-COUNT            PIC 9(3).                                 
+006540     05  W-WORK-DATE            PIC 9(8).                                 
+006550     05  W-INTEGER-DATE         PIC S9(9).                                
+006560     05  W-DOW                  PIC 9.                                    
+006570     05  W-QTR                  PIC 9.                                    
+006580     05  W-COL                  PIC 9.                                    
+006590     05  W-FIRST-BUS-IDX        PIC 9(3).                                 
+006600     05  W-LAST-BUS-IDX         PIC 9(3).                                 
+006610     05  W-QTR-FIRST-IDX OCCURS 4 TIMES PIC 9(3).
+006620     05  W-QTR-LAST-IDX  OCCURS 4 TIMES PIC 9(3).
+006625     05  W-BOUND-IDX            PIC 9(3).
+006611*
+006612* WORKAREA FOR THE FISCAL-YEAR CALENDAR VARIANT.
+006613 01  W-FISCAL-CONTROL.
+006614     05  W-FISCAL-START-MO       PIC 99.
+006615     05  W-MONTH-SEQ-IDX         PIC 99.
+006621*
+006622* WORKAREA FOR THE SHARED DTS AUDIT LOG -- WRITTEN EVERY TIME
+006623* 9500-DTS-ERROR FIRES ON A NON-ZERO DTS RESULT CODE.
+006624 COPY T58017D.
+006630 01  W-DAY-TABLE.
+006640     05  W-DAY-ENTRY OCCURS 366 TIMES INDEXED BY W-DAY-IDX.               
+006650         10  W-DE-MONTH          PIC 99.                                  
+006660         10  W-DE-DAY            PIC 99.                                  
+006670         10  W-DE-DOW            PIC 9.                                   
+006680         10  W-DE-QTR            PIC 9.                                   
+006690         10  W-DE-BUSINESS-SW    PIC X.                                   
+006700         10  W-DE-HOLIDAY-SW     PIC X.
+006705         10  W-DE-FEDWIRE-SW     PIC X.
+006706* W-DE-SYMBOL2 CARRIES A YEAR/QUARTER BOUNDARY MARKER (Y/Q/E)
+006707* WHEN THE SAME DAY IS ALSO FEDWIRE-CLOSED (CC-F), SO NEITHER
+006708* CONDITION SILENTLY HIDES THE OTHER ON THE PRINTED CALENDAR.
+006709         10  W-DE-SYMBOL         PIC X.
+006711         10  W-DE-SYMBOL2        PIC X.
+006720 01  W-WEEK-ROW.
+006730     05  W-WEEK-CELL OCCURS 7 TIMES PIC X(4).
+006740 01  W-CELL.
+006750     05  W-CELL-DAY              PIC 99.
+006760     05  W-CELL-SYM              PIC X.
+006761     05  W-CELL-SYM2             PIC X.
+006780 01  W-MONTH-NAMES.                                                       
+006790     05  FILLER  PIC X(9)  VALUE 'JANUARY'.                               
+006800     05  FILLER  PIC X(9)  VALUE 'FEBRUARY'.                              
+006810     05  FILLER  PIC X(9)  VALUE 'MARCH'.                                 
+006820     05  FILLER  PIC X(9)  VALUE 'APRIL'.                                 
+006830     05  FILLER  PIC X(9)  VALUE 'MAY'.                                   
+006840     05  FILLER  PIC X(9)  VALUE 'JUNE'.                                  
+006850     05  FILLER  PIC X(9)  VALUE 'JULY'.                                  
+006860     05  FILLER  PIC X(9)  VALUE 'AUGUST'.                                
+006870     05  FILLER  PIC X(9)  VALUE 'SEPTEMBER'.                             
+006880     05  FILLER  PIC X(9)  VALUE 'OCTOBER'.                               
+006890     05  FILLER  PIC X(9)  VALUE 'NOVEMBER'.                              
+006900     05  FILLER  PIC X(9)  VALUE 'DECEMBER'.                              
+006910 01  W-MONTH-NAME-TBL REDEFINES W-MONTH-NAMES.                            
+006920     05  W-MONTH-NAME OCCURS 12 TIMES PIC X(9).                           
 018300*                                                                         
 018400 COPY T58007D. *> DATE ROUTINE ACTIONS                                    
 018500 COPY T58008D. *> DATE ROUTINE RESULTS                                    
@@ -215,4 +304,313 @@
 026800                             W000-WORKAREA                                
 026900                             PRINT-LINE.                                  
 027000     EJECT                                                                                        
-070100 END PROGRAM T58007.                                                      
+026410 0000-MAIN-PROCESS.
+026420     PERFORM 1000-INITIALIZE.
+026430     OPEN OUTPUT CALENDAR-REPORT-FILE.
+026431     PERFORM 1500-OPEN-BANK-LIST.
+026432     IF W-MULTI-BANK-MODE
+026433         PERFORM 1600-PROCESS-BANK-LIST-DRIVEN
+026434         CLOSE BANK-LIST-FILE
+026435     ELSE
+026436         PERFORM 2000-DETERMINE-YEAR-RANGE
+026437         PERFORM 1700-GENERATE-BANK-CALENDAR
+026438     END-IF.
+026500     CLOSE CALENDAR-REPORT-FILE.
+026510     GOBACK.
+026520 1000-INITIALIZE.
+026530     MOVE ZERO TO PCD-RETURN-CODE.
+026540     MOVE ZERO TO W-PAGE-NO.
+026541 1500-OPEN-BANK-LIST.
+026542     OPEN INPUT BANK-LIST-FILE.
+026543     IF W-BANKLIST-STATUS-OK
+026544         MOVE 'Y' TO W-MULTI-BANK-SW
+026545     ELSE
+026546         MOVE 'N' TO W-MULTI-BANK-SW
+026547     END-IF.
+026548 1600-PROCESS-BANK-LIST-DRIVEN.
+026549     PERFORM UNTIL W-BANKLIST-STATUS-EOF
+026550         READ BANK-LIST-FILE
+026551             AT END
+026552                 SET W-BANKLIST-STATUS-EOF TO TRUE
+026553             NOT AT END
+026554                 MOVE BLR-BANK-ID TO PBNA-BANK-ID
+026554                 MOVE BLR-BANK-SHORT-NAME TO PBNA-BANK-SHORT-NAME
+026555                 PERFORM 2000-DETERMINE-YEAR-RANGE
+026556                 PERFORM 1700-GENERATE-BANK-CALENDAR
+026557         END-READ
+026558     END-PERFORM.
+026559 1700-GENERATE-BANK-CALENDAR.
+026560     PERFORM VARYING W-YEAR FROM W-YEAR-FROM BY 1
+026561             UNTIL W-YEAR > W-YEAR-TO
+026562         PERFORM 3000-BUILD-YEAR-CALENDAR
+026563         PERFORM 4000-PRINT-YEAR-CALENDAR
+026564     END-PERFORM.
+026550 2000-DETERMINE-YEAR-RANGE.                                             
+026560     IF PCD-YEAR-FROM = ZERO                                              
+026570         COMPUTE W-YEAR-FROM = PCD-EFF-DATE / 10000                       
+026580         MOVE W-YEAR-FROM TO W-YEAR-TO                                    
+026590     ELSE                                                                 
+026600         MOVE PCD-YEAR-FROM TO W-YEAR-FROM                                
+026610         MOVE PCD-YEAR-TO   TO W-YEAR-TO                                  
+026620     END-IF.                                                              
+026630     IF W-YEAR-TO < W-YEAR-FROM                                           
+026640         MOVE W-YEAR-FROM TO W-YEAR-TO                                    
+026650     END-IF.                                                              
+026660 3000-BUILD-YEAR-CALENDAR.                                                
+026670     PERFORM 3100-SET-LEAP-YEAR.                                          
+026680     MOVE ZERO TO W-DAY-COUNT.                                            
+026690     MOVE ZERO TO W-FIRST-BUS-IDX.                                        
+026700     MOVE ZERO TO W-LAST-BUS-IDX.                                         
+026710     PERFORM VARYING W-QTR FROM 1 BY 1 UNTIL W-QTR > 4                    
+026720         MOVE ZERO TO W-QTR-FIRST-IDX (W-QTR)                             
+026730         MOVE ZERO TO W-QTR-LAST-IDX (W-QTR)                              
+026740     END-PERFORM.                                                         
+026750     PERFORM VARYING W-MONTH FROM 1 BY 1 UNTIL W-MONTH > 12               
+026760         PERFORM VARYING W-DAY FROM 1 BY 1                                
+026770                 UNTIL W-DAY > C-MO-NO-DAYS (W-MONTH)                     
+026780             PERFORM 3200-BUILD-ONE-DAY                                   
+026790         END-PERFORM                                                      
+026800     END-PERFORM.                                                         
+026810     PERFORM 3300-MARK-FIRST-LAST-BUS-DAYS.                               
+026820 3100-SET-LEAP-YEAR.                                                      
+026830     IF FUNCTION MOD (W-YEAR, 400) = 0                                    
+026840         MOVE 29 TO C-MO-NO-DAYS (2)                                      
+026850     ELSE                                                                 
+026860         IF FUNCTION MOD (W-YEAR, 100) = 0                                
+026870             MOVE 28 TO C-MO-NO-DAYS (2)                                  
+026880         ELSE                                                             
+026890             IF FUNCTION MOD (W-YEAR, 4) = 0                              
+026900                 MOVE 29 TO C-MO-NO-DAYS (2)                              
+026910             ELSE                                                         
+026920                 MOVE 28 TO C-MO-NO-DAYS (2)                              
+026930             END-IF                                                       
+026940         END-IF                                                           
+026950     END-IF.                                                              
+026960 3200-BUILD-ONE-DAY.                                                      
+026970     ADD 1 TO W-DAY-COUNT.                                                
+026980     SET W-DAY-IDX TO W-DAY-COUNT.                                        
+026990     MOVE W-MONTH TO W-DE-MONTH (W-DAY-IDX).                              
+027000     MOVE W-DAY   TO W-DE-DAY (W-DAY-IDX).                                
+027010     COMPUTE W-WORK-DATE =                                                
+027020         W-YEAR * 10000 + W-MONTH * 100 + W-DAY.                          
+027030     COMPUTE W-INTEGER-DATE =                                             
+027040         FUNCTION INTEGER-OF-DATE (W-WORK-DATE).                          
+027050     COMPUTE W-DOW = FUNCTION MOD (W-INTEGER-DATE, 7).                    
+027060     MOVE W-DOW TO W-DE-DOW (W-DAY-IDX).                                  
+027070     COMPUTE W-QTR = ((W-MONTH - 1) / 3) + 1.                             
+027080     MOVE W-QTR TO W-DE-QTR (W-DAY-IDX).                                  
+027090     MOVE W-WORK-DATE TO DCB-INPUT-DATE.                                  
+027100     MOVE DTA-HOLIDAY-CHECK TO DCB-ACTION-CODE.                           
+027110     MOVE PBNA-BANK-ID TO DCB-BANK-ID.                                    
+027120     CALL 'T58001' USING TRANSACTION-CONTROL-BLOCK                        
+027130         DATE-CONTROL-BLOCK.                                              
+027140     IF DCB-RESULT-CODE NOT = DTR-SUCCESS                                 
+027150         PERFORM 9500-DTS-ERROR                                           
+027160     END-IF.                                                              
+027170     IF DCB-IS-HOLIDAY                                                    
+027180         MOVE 'Y' TO W-DE-HOLIDAY-SW (W-DAY-IDX)                          
+027190         MOVE 'N' TO W-DE-BUSINESS-SW (W-DAY-IDX)                         
+027200     ELSE                                                                 
+027210         MOVE 'N' TO W-DE-HOLIDAY-SW (W-DAY-IDX)
+027220         IF DCB-IS-BUSINESS-DAY
+027230             MOVE 'Y' TO W-DE-BUSINESS-SW (W-DAY-IDX)
+027240         ELSE
+027250             MOVE 'N' TO W-DE-BUSINESS-SW (W-DAY-IDX)
+027260         END-IF
+027270     END-IF.
+027271     MOVE W-WORK-DATE       TO DCB-INPUT-DATE.
+027272     MOVE DTA-FEDWIRE-CHECK TO DCB-ACTION-CODE.
+027273     MOVE PBNA-BANK-ID      TO DCB-BANK-ID.
+027274     CALL 'T58001' USING TRANSACTION-CONTROL-BLOCK
+027275         DATE-CONTROL-BLOCK.
+027276     IF DCB-RESULT-CODE NOT = DTR-SUCCESS
+027277         PERFORM 9500-DTS-ERROR
+027278     END-IF.
+027272     MOVE DCB-FEDWIRE-SW TO W-DE-FEDWIRE-SW (W-DAY-IDX).
+027279     MOVE SPACE TO W-DE-SYMBOL2 (W-DAY-IDX).
+027280     IF W-DE-HOLIDAY-SW (W-DAY-IDX) = 'Y'
+027290         MOVE CC-H TO W-DE-SYMBOL (W-DAY-IDX)
+027300     ELSE
+027310         IF W-DE-BUSINESS-SW (W-DAY-IDX) = 'N'
+027320             MOVE CC-N TO W-DE-SYMBOL (W-DAY-IDX)
+027330         ELSE
+027332             IF DCB-FEDWIRE-CLOSED
+027334                 MOVE CC-F TO W-DE-SYMBOL (W-DAY-IDX)
+027336             ELSE
+027340                 MOVE SPACE TO W-DE-SYMBOL (W-DAY-IDX)
+027338             END-IF
+027350         END-IF
+027360     END-IF.
+027370 3300-MARK-FIRST-LAST-BUS-DAYS.                                           
+027380     PERFORM VARYING W-DAY-IDX FROM 1 BY 1                                
+027390             UNTIL W-DAY-IDX > W-DAY-COUNT                                
+027400         IF W-DE-BUSINESS-SW (W-DAY-IDX) = 'Y'                            
+027410             IF W-FIRST-BUS-IDX = 0                                       
+027420                 MOVE W-DAY-IDX TO W-FIRST-BUS-IDX                        
+027430             END-IF                                                       
+027440             MOVE W-DAY-IDX TO W-LAST-BUS-IDX                             
+027450             IF W-QTR-FIRST-IDX (W-DE-QTR (W-DAY-IDX)) = 0                
+027460                 MOVE W-DAY-IDX                                           
+027470                     TO W-QTR-FIRST-IDX (W-DE-QTR (W-DAY-IDX))            
+027480             END-IF                                                       
+027490             MOVE W-DAY-IDX                                               
+027500                 TO W-QTR-LAST-IDX (W-DE-QTR (W-DAY-IDX))                 
+027510         END-IF                                                           
+027520     END-PERFORM.                                                         
+027529* A YEAR/QUARTER BOUNDARY MARKER (Y/Q/E) NEVER GETS DROPPED JUST
+027529* BECAUSE THE SAME DAY IS ALSO FEDWIRE-CLOSED (CC-F) -- WHEN THE
+027529* PRIMARY SYMBOL IS ALREADY CC-F, THE BOUNDARY MARKER GOES INTO
+027529* W-DE-SYMBOL2 SO THE PRINTED CALENDAR SHOWS BOTH.
+027530     IF W-FIRST-BUS-IDX > 0
+027531         IF W-DE-SYMBOL (W-FIRST-BUS-IDX) = CC-F
+027532             MOVE CC-Y TO W-DE-SYMBOL2 (W-FIRST-BUS-IDX)
+027533         ELSE
+027534             MOVE CC-Y TO W-DE-SYMBOL (W-FIRST-BUS-IDX)
+027535         END-IF
+027550     END-IF.
+027560     IF W-LAST-BUS-IDX > 0
+027561         IF W-DE-SYMBOL (W-LAST-BUS-IDX) = CC-F
+027562             MOVE CC-Y TO W-DE-SYMBOL2 (W-LAST-BUS-IDX)
+027563         ELSE
+027564             MOVE CC-Y TO W-DE-SYMBOL (W-LAST-BUS-IDX)
+027565         END-IF
+027580     END-IF.
+027590     PERFORM VARYING W-QTR FROM 1 BY 1 UNTIL W-QTR > 4
+027600         IF W-QTR-FIRST-IDX (W-QTR) > 0 AND
+027610                 W-QTR-FIRST-IDX (W-QTR) NOT = W-FIRST-BUS-IDX
+027612             MOVE W-QTR-FIRST-IDX (W-QTR) TO W-BOUND-IDX
+027613             IF W-DE-SYMBOL (W-BOUND-IDX) = CC-F
+027614                 MOVE CC-Q TO W-DE-SYMBOL2 (W-BOUND-IDX)
+027616             ELSE
+027617                 MOVE CC-Q TO W-DE-SYMBOL (W-BOUND-IDX)
+027618             END-IF
+027630         END-IF
+027640         IF W-QTR-LAST-IDX (W-QTR) > 0 AND
+027650                 W-QTR-LAST-IDX (W-QTR) NOT = W-LAST-BUS-IDX
+027652             MOVE W-QTR-LAST-IDX (W-QTR) TO W-BOUND-IDX
+027653             IF W-DE-SYMBOL (W-BOUND-IDX) = CC-F
+027654                 MOVE CC-E TO W-DE-SYMBOL2 (W-BOUND-IDX)
+027656             ELSE
+027657                 MOVE CC-E TO W-DE-SYMBOL (W-BOUND-IDX)
+027658             END-IF
+027670         END-IF
+027680     END-PERFORM.
+027690 4000-PRINT-YEAR-CALENDAR.
+027695     PERFORM 4050-DETERMINE-FISCAL-START.
+027700     PERFORM 4100-PRINT-YEAR-HEADER.
+027710     PERFORM VARYING W-MONTH-SEQ-IDX FROM 1 BY 1
+027711             UNTIL W-MONTH-SEQ-IDX > 12
+027712         COMPUTE W-MONTH =
+027713             FUNCTION MOD (W-FISCAL-START-MO - 1
+027714                 + W-MONTH-SEQ-IDX - 1, 12) + 1
+027720         PERFORM 4200-PRINT-ONE-MONTH
+027730     END-PERFORM.
+027731 4050-DETERMINE-FISCAL-START.
+027732     IF PCD-MODE-FISCAL-YEAR
+027733         IF PCD-FISCAL-START-MO >= 1 AND PCD-FISCAL-START-MO <= 12
+027734             MOVE PCD-FISCAL-START-MO TO W-FISCAL-START-MO
+027735         ELSE
+027736* PCD-FISCAL-START-MO IS A LINKAGE ITEM -- ITS I57101D VALUE
+027736* CLAUSE IS NOT COMPILER-INITIALIZED AT RUNTIME, SO A CALLER
+027736* LEFT AT ZERO IN FISCAL MODE STILL GETS A USABLE CALENDAR.
+027737             MOVE 1 TO W-FISCAL-START-MO
+027738         END-IF
+027739     ELSE
+027740         MOVE 1 TO W-FISCAL-START-MO
+027741     END-IF.
+027740 4100-PRINT-YEAR-HEADER.                                                  
+027750     ADD 1 TO W-PAGE-NO.                                                  
+027760     MOVE SPACES TO PRINT-LINE.                                           
+027770     STRING 'BANK-ID ' DELIMITED BY SIZE                                  
+027780         PBNA-BANK-ID         DELIMITED BY SIZE                           
+027790         '  '                 DELIMITED BY SIZE                           
+027800         PBNA-BANK-SHORT-NAME DELIMITED BY SIZE                           
+027810         '  PAGE '            DELIMITED BY SIZE                           
+027820         W-PAGE-NO            DELIMITED BY SIZE                           
+027830         INTO PRINT-LINE                                                  
+027840     END-STRING.                                                          
+027850     PERFORM 8000-WRITE-LINE.                                             
+027860     MOVE SPACES TO PRINT-LINE.                                           
+027862     IF PCD-MODE-FISCAL-YEAR                                              
+027864         STRING W-YEAR         DELIMITED BY SIZE                          
+027866             ' FISCAL CALENDAR - START MONTH ' DELIMITED BY SIZE          
+027868             W-FISCAL-START-MO DELIMITED BY SIZE                          
+027870             '   EFF DATE '    DELIMITED BY SIZE                          
+027872             PCD-EFF-DATE      DELIMITED BY SIZE                          
+027874             INTO PRINT-LINE                                              
+027876         END-STRING                                                       
+027878     ELSE                                                                 
+027880         STRING W-YEAR      DELIMITED BY SIZE                             
+027882             ' CALENDAR'    DELIMITED BY SIZE                             
+027884             '   EFF DATE ' DELIMITED BY SIZE                             
+027886             PCD-EFF-DATE   DELIMITED BY SIZE                             
+027888             INTO PRINT-LINE                                              
+027890         END-STRING                                                       
+027892     END-IF.                                                              
+027930     PERFORM 8000-WRITE-LINE.                                             
+027940     MOVE C-TOP-LINE TO PRINT-LINE.                                       
+027950     PERFORM 8000-WRITE-LINE.                                             
+027960     MOVE C-SYMBOL-LINE1 TO PRINT-LINE.                                   
+027970     PERFORM 8000-WRITE-LINE.                                             
+027980     MOVE C-SYMBOL-LINE2 TO PRINT-LINE.
+027990     PERFORM 8000-WRITE-LINE.
+027995     MOVE C-SYMBOL-LINE3 TO PRINT-LINE.
+027996     PERFORM 8000-WRITE-LINE.
+028000 4200-PRINT-ONE-MONTH.                                                  
+028010     PERFORM 4210-PRINT-MONTH-NAME.                                       
+028020     MOVE C-DAY-LINE TO PRINT-LINE.                                       
+028030     PERFORM 8000-WRITE-LINE.                                             
+028040     MOVE SPACES TO W-WEEK-ROW.                                           
+028050     MOVE ZERO TO W-COL.                                                  
+028060     PERFORM VARYING W-DAY-IDX FROM 1 BY 1                                
+028070             UNTIL W-DAY-IDX > W-DAY-COUNT                                
+028080         IF W-DE-MONTH (W-DAY-IDX) = W-MONTH                              
+028090             COMPUTE W-COL = W-DE-DOW (W-DAY-IDX) + 1                     
+028100             MOVE W-DE-DAY (W-DAY-IDX) TO W-CELL-DAY
+028110             MOVE W-DE-SYMBOL (W-DAY-IDX) TO W-CELL-SYM
+028111             MOVE W-DE-SYMBOL2 (W-DAY-IDX) TO W-CELL-SYM2
+028120             MOVE W-CELL TO W-WEEK-CELL (W-COL)
+028130             IF W-COL = 7                                                 
+028140                 PERFORM 4220-WRITE-WEEK-ROW                              
+028150             END-IF                                                       
+028160         END-IF                                                           
+028170     END-PERFORM.                                                         
+028180     IF W-COL NOT = 7                                                     
+028190         PERFORM 4220-WRITE-WEEK-ROW                                      
+028200     END-IF.                                                              
+028210 4210-PRINT-MONTH-NAME.                                                   
+028220     MOVE SPACES TO PRINT-LINE.                                           
+028230     STRING W-MONTH-NAME (W-MONTH) DELIMITED BY SPACE                     
+028240         INTO PRINT-LINE                                                  
+028250     END-STRING.                                                          
+028260     PERFORM 8000-WRITE-LINE.                                             
+028270 4220-WRITE-WEEK-ROW.                                                     
+028280     MOVE SPACES TO PRINT-LINE.                                           
+028290     STRING W-WEEK-CELL (1) DELIMITED BY SIZE                             
+028300         W-WEEK-CELL (2)     DELIMITED BY SIZE                            
+028310         W-WEEK-CELL (3)     DELIMITED BY SIZE                            
+028320         W-WEEK-CELL (4)     DELIMITED BY SIZE                            
+028330         W-WEEK-CELL (5)     DELIMITED BY SIZE                            
+028340         W-WEEK-CELL (6)     DELIMITED BY SIZE                            
+028350         W-WEEK-CELL (7)     DELIMITED BY SIZE                            
+028360         INTO PRINT-LINE                                                  
+028370     END-STRING.                                                          
+028380     PERFORM 8000-WRITE-LINE.                                             
+028390     MOVE SPACES TO W-WEEK-ROW.                                           
+028400     MOVE ZERO TO W-COL.                                                  
+028410 8000-WRITE-LINE.                                                         
+028420     MOVE PRINT-LINE TO CALENDAR-REPORT-RECORD.                           
+028430     WRITE CALENDAR-REPORT-RECORD.                                        
+028440 9500-DTS-ERROR.
+028450     MOVE C-RESULT-ERROR TO PRINT-LINE.
+028460     PERFORM 8000-WRITE-LINE.
+028470     PERFORM 9510-LOG-DTS-AUDIT-ENTRY.
+028480 9510-LOG-DTS-AUDIT-ENTRY.
+028490     MOVE TCB-PROGRAM-ID  TO DAL-PROGRAM-ID.
+028500     MOVE PBNA-BANK-ID    TO DAL-BANK-ID.
+028510     MOVE DCB-INPUT-DATE  TO DAL-INPUT-DATE.
+028520     MOVE DCB-RESULT-CODE TO DAL-RESULT-CODE.
+028530     MOVE TCB-RUN-DATE    TO DAL-LOG-DATE.
+028540     MOVE TCB-RUN-TIME    TO DAL-LOG-TIME.
+028550     CALL 'T58021' USING DTS-AUDIT-LOG-RECORD.
+070100 END PROGRAM T58007.
